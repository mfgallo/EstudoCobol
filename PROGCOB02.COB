@@ -5,13 +5,263 @@
       *AREA DE REMARKS
       *AUTHOR = Mauricio Gallo Fausto Jr
       *OBJETIVO: RECEBER E IMPRIMIR UMA STRING
+      *MODIFICACAO: VALIDAR O NOME DIGITADO (NAO BRANCO, NAO SO
+      * NUMERICO, NAO MAIOR QUE O CAMPO) ANTES DE ACEITA-LO
+      *MODIFICACAO: GRAVAR TRILHA DE AUDITORIA (OPERADOR, INICIO E FIM
+      * DA EXECUCAO) NO ARQUIVO COMPARTILHADO DE AUDITORIA
+      *MODIFICACAO: TRANSFORMADO EM CAPTURA DE ADMISSAO DE EMPREGADO -
+      * ALEM DO NOME, RECEBE ID, SALARIO, DEPARTAMENTO E DATA DE
+      * ADMISSAO, GRAVA A TRANSACAO NO HISTORICO DE ADMISSOES E ALIMENTA
+      * O EMPLOYEE-MASTER COM O NOVO REGISTRO
       *********************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "DATA/AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITORIA.
+           SELECT ADMISSAO-ARQUIVO ASSIGN TO "DATA/ADMISSOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-ADMISSAO.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "DATA/EMPLOYEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EMPLOYEE.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-ARQUIVO.
+       01 LINHA-AUDITORIA PIC X(50).
+       FD  ADMISSAO-ARQUIVO.
+       01 LINHA-ADMISSAO PIC X(38).
+       FD  EMPLOYEE-MASTER.
+           COPY CBEMPREG.
        WORKING-STORAGE SECTION.
        77 WRK-NOME PIC X(20) VALUE SPACES.
-      *77 WRK-SALARIO PIC 9(03) VALUE ZEROS.
+       77 WRK-NOME-ENTRADA PIC X(40) VALUE SPACES.
+       77 WRK-NOME-TESTE PIC X(20) VALUE SPACES.
+       77 WRK-NOME-VALIDO PIC X(01) VALUE 'N'.
+       77 WRK-STATUS-AUDITORIA PIC X(02) VALUE "00".
+       77 WRK-STATUS-ADMISSAO PIC X(02) VALUE "00".
+       77 WRK-STATUS-EMPLOYEE PIC X(02) VALUE "00".
+       77 WRK-OPERADOR PIC X(08) VALUE SPACES.
+       77 WRK-ADM-ID-ENTRADA PIC X(06) VALUE SPACES.
+       77 WRK-ADM-ID-VALIDO PIC X(01) VALUE 'N'.
+       77 WRK-ADM-SALARIO-ENTRADA PIC X(08) VALUE SPACES.
+       77 WRK-ADM-SALARIO REDEFINES WRK-ADM-SALARIO-ENTRADA
+           PIC 9(06)V99.
+       77 WRK-ADM-SALARIO-VALIDO PIC X(01) VALUE 'N'.
+       77 WRK-ADM-DEPTO-ENTRADA PIC X(04) VALUE SPACES.
+       77 WRK-ADM-DATA-ENTRADA PIC X(08) VALUE SPACES.
+       77 WRK-ADM-DATA-VALIDO PIC X(01) VALUE 'N'.
+       77 WRK-ADM-ANO PIC 9(04) VALUE ZEROS.
+       77 WRK-ADM-MES PIC 9(02) VALUE ZEROS.
+       77 WRK-ADM-DIA PIC 9(02) VALUE ZEROS.
+       77 WRK-ADM-BISSEXTO PIC X(01) VALUE 'N'.
+       77 WRK-ADM-DIAS-NO-MES PIC 9(02) VALUE ZEROS.
+       01 WRK-TAB-DIAS-MES-INIC.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 28.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+       01 WRK-TAB-DIAS-MES REDEFINES WRK-TAB-DIAS-MES-INIC.
+           02 WRK-DIAS-MES-TAB PIC 9(02) OCCURS 12 TIMES.
+       COPY CBADMISS.
+       COPY CBAUDIT.
+       01 WRK-AUD-TIMESTAMP.
+           02 WRK-AUD-DATA-INICIO PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-HORA-INICIO PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-DATA-FIM PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-HORA-FIM PIC 9(08) VALUE ZEROS.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE
+       0000-INICIO.
+           PERFORM 0100-INICIA-AUDITORIA.
+           PERFORM 1000-CAPTURA-NOME
+               UNTIL WRK-NOME-VALIDO = 'S'.
            DISPLAY 'NOME E...' WRK-NOME.
-           STOP RUN.
+           PERFORM 1100-CAPTURA-ID
+               UNTIL WRK-ADM-ID-VALIDO = 'S'.
+           PERFORM 1200-CAPTURA-SALARIO
+               UNTIL WRK-ADM-SALARIO-VALIDO = 'S'.
+           MOVE SPACES TO WRK-ADM-DEPTO-ENTRADA.
+           DISPLAY 'INFORME O DEPARTAMENTO/CENTRO DE CUSTO (4 '
+               'DIGITOS, EM BRANCO PARA SUSPENSO)'.
+           ACCEPT WRK-ADM-DEPTO-ENTRADA FROM CONSOLE.
+           IF WRK-ADM-DEPTO-ENTRADA = SPACES
+               MOVE "9999" TO WRK-ADM-DEPTO-ENTRADA
+           END-IF.
+           PERFORM 1400-CAPTURA-DATA-ADMISSAO
+               UNTIL WRK-ADM-DATA-VALIDO = 'S'.
+           PERFORM 1900-GRAVA-ADMISSAO.
+           PERFORM 8000-GRAVA-AUDITORIA.
+           GOBACK.
+
+      *********** CAPTURA OPERADOR E HORARIO DE INICIO DA EXECUCAO ******
+       0100-INICIA-AUDITORIA.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WRK-OPERADOR FROM ENVIRONMENT-VALUE.
+           ACCEPT WRK-AUD-DATA-INICIO FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA-INICIO FROM TIME.
+
+      *********** GRAVA REGISTRO DE AUDITORIA AO FIM DA EXECUCAO ********
+       8000-GRAVA-AUDITORIA.
+           ACCEPT WRK-AUD-DATA-FIM FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA-FIM FROM TIME.
+           OPEN EXTEND AUDITORIA-ARQUIVO.
+           IF WRK-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-ARQUIVO
+               CLOSE AUDITORIA-ARQUIVO
+               OPEN EXTEND AUDITORIA-ARQUIVO
+           END-IF.
+           MOVE "PROGCOB02" TO AUD-PROGRAMA.
+           MOVE WRK-OPERADOR TO AUD-OPERADOR.
+           MOVE WRK-AUD-DATA-INICIO TO AUD-DATA-INICIO.
+           MOVE WRK-AUD-HORA-INICIO TO AUD-HORA-INICIO.
+           MOVE WRK-AUD-DATA-FIM TO AUD-DATA-FIM.
+           MOVE WRK-AUD-HORA-FIM TO AUD-HORA-FIM.
+           WRITE LINHA-AUDITORIA FROM WRK-REG-AUDITORIA.
+           CLOSE AUDITORIA-ARQUIVO.
+
+      *********** CAPTURA E VALIDA O NOME DIGITADO PELO OPERADOR ********
+       1000-CAPTURA-NOME.
+           MOVE SPACES TO WRK-NOME-ENTRADA.
+           ACCEPT WRK-NOME-ENTRADA FROM CONSOLE.
+           MOVE 'S' TO WRK-NOME-VALIDO.
+           IF WRK-NOME-ENTRADA (1:20) = SPACES
+               DISPLAY 'NOME EM BRANCO, DIGITE NOVAMENTE'
+               MOVE 'N' TO WRK-NOME-VALIDO
+           ELSE
+               IF WRK-NOME-ENTRADA (21:20) NOT = SPACES
+                   DISPLAY 'NOME EXCEDE O TAMANHO MAXIMO (20), '
+                       'DIGITE NOVAMENTE'
+                   MOVE 'N' TO WRK-NOME-VALIDO
+               ELSE
+                   MOVE WRK-NOME-ENTRADA (1:20) TO WRK-NOME-TESTE
+                   INSPECT WRK-NOME-TESTE
+                       CONVERTING SPACES TO ZEROS
+                   IF WRK-NOME-TESTE IS NUMERIC
+                       DISPLAY 'NOME NAO PODE SER SOMENTE NUMERICO, '
+                           'DIGITE NOVAMENTE'
+                       MOVE 'N' TO WRK-NOME-VALIDO
+                   END-IF
+               END-IF
+           END-IF.
+           IF WRK-NOME-VALIDO = 'S'
+               MOVE WRK-NOME-ENTRADA (1:20) TO WRK-NOME
+           END-IF.
+
+      *********** CAPTURA E VALIDA O ID DO NOVO EMPREGADO ***************
+       1100-CAPTURA-ID.
+           MOVE SPACES TO WRK-ADM-ID-ENTRADA.
+           DISPLAY 'INFORME O ID DO NOVO EMPREGADO (6 DIGITOS)'.
+           ACCEPT WRK-ADM-ID-ENTRADA FROM CONSOLE.
+           MOVE 'S' TO WRK-ADM-ID-VALIDO.
+           IF WRK-ADM-ID-ENTRADA NOT NUMERIC
+               DISPLAY 'ID INVALIDO (SOMENTE DIGITOS), DIGITE NOVAMENTE'
+               MOVE 'N' TO WRK-ADM-ID-VALIDO
+           ELSE
+               IF WRK-ADM-ID-ENTRADA = ZEROS
+                   DISPLAY 'ID NAO PODE SER ZERO, DIGITE NOVAMENTE'
+                   MOVE 'N' TO WRK-ADM-ID-VALIDO
+               END-IF
+           END-IF.
+
+      *********** CAPTURA E VALIDA O SALARIO DO NOVO EMPREGADO **********
+       1200-CAPTURA-SALARIO.
+           MOVE SPACES TO WRK-ADM-SALARIO-ENTRADA.
+           DISPLAY 'INFORME O SALARIO (8 DIGITOS, 2 DECIMAIS '
+               'IMPLICITAS, EX. 350000 REAIS = 00350000)'.
+           ACCEPT WRK-ADM-SALARIO-ENTRADA FROM CONSOLE.
+           MOVE 'S' TO WRK-ADM-SALARIO-VALIDO.
+           IF WRK-ADM-SALARIO-ENTRADA NOT NUMERIC
+               DISPLAY 'SALARIO INVALIDO (SOMENTE DIGITOS), DIGITE '
+                   'NOVAMENTE'
+               MOVE 'N' TO WRK-ADM-SALARIO-VALIDO
+           ELSE
+               IF WRK-ADM-SALARIO-ENTRADA = ZEROS
+                   DISPLAY 'SALARIO NAO PODE SER ZERO, DIGITE '
+                       'NOVAMENTE'
+                   MOVE 'N' TO WRK-ADM-SALARIO-VALIDO
+               END-IF
+           END-IF.
+
+      *********** CAPTURA E VALIDA A DATA DE ADMISSAO *******************
+       1400-CAPTURA-DATA-ADMISSAO.
+           MOVE SPACES TO WRK-ADM-DATA-ENTRADA.
+           DISPLAY 'INFORME A DATA DE ADMISSAO (AAAAMMDD)'.
+           ACCEPT WRK-ADM-DATA-ENTRADA FROM CONSOLE.
+           MOVE 'S' TO WRK-ADM-DATA-VALIDO.
+           IF WRK-ADM-DATA-ENTRADA NOT NUMERIC
+               DISPLAY 'DATA INVALIDA (SOMENTE DIGITOS), DIGITE '
+                   'NOVAMENTE'
+               MOVE 'N' TO WRK-ADM-DATA-VALIDO
+           ELSE
+               MOVE WRK-ADM-DATA-ENTRADA (1:4) TO WRK-ADM-ANO
+               MOVE WRK-ADM-DATA-ENTRADA (5:2) TO WRK-ADM-MES
+               MOVE WRK-ADM-DATA-ENTRADA (7:2) TO WRK-ADM-DIA
+               IF WRK-ADM-MES < 1 OR WRK-ADM-MES > 12
+                   DISPLAY 'MES INVALIDO, DIGITE NOVAMENTE'
+                   MOVE 'N' TO WRK-ADM-DATA-VALIDO
+               ELSE
+                   PERFORM 1450-VALIDA-DIA-ADMISSAO
+               END-IF
+           END-IF.
+
+      *** VALIDA O DIA CONTRA O TAMANHO DO MES (COM ANO BISSEXTO) ******
+       1450-VALIDA-DIA-ADMISSAO.
+           MOVE 'N' TO WRK-ADM-BISSEXTO.
+           IF (WRK-ADM-ANO - ((WRK-ADM-ANO / 4) * 4)) = 0
+               MOVE 'S' TO WRK-ADM-BISSEXTO
+               IF (WRK-ADM-ANO - ((WRK-ADM-ANO / 100) * 100)) = 0
+                   MOVE 'N' TO WRK-ADM-BISSEXTO
+                   IF (WRK-ADM-ANO - ((WRK-ADM-ANO / 400) * 400)) = 0
+                       MOVE 'S' TO WRK-ADM-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
+           MOVE WRK-DIAS-MES-TAB (WRK-ADM-MES) TO WRK-ADM-DIAS-NO-MES.
+           IF WRK-ADM-MES = 2 AND WRK-ADM-BISSEXTO = 'S'
+               ADD 1 TO WRK-ADM-DIAS-NO-MES
+           END-IF.
+           IF WRK-ADM-DIA < 1 OR WRK-ADM-DIA > WRK-ADM-DIAS-NO-MES
+               DISPLAY 'DIA INVALIDO PARA O MES INFORMADO, DIGITE '
+                   'NOVAMENTE'
+               MOVE 'N' TO WRK-ADM-DATA-VALIDO
+           END-IF.
+
+      *** GRAVA A TRANSACAO DE ADMISSAO E ALIMENTA O EMPLOYEE-MASTER ***
+       1900-GRAVA-ADMISSAO.
+           OPEN EXTEND ADMISSAO-ARQUIVO.
+           IF WRK-STATUS-ADMISSAO = "35"
+               OPEN OUTPUT ADMISSAO-ARQUIVO
+               CLOSE ADMISSAO-ARQUIVO
+               OPEN EXTEND ADMISSAO-ARQUIVO
+           END-IF.
+           MOVE WRK-ADM-ID-ENTRADA TO ADM-ID.
+           MOVE WRK-NOME TO ADM-NOME.
+           MOVE WRK-ADM-DEPTO-ENTRADA TO ADM-DEPARTAMENTO.
+           COMPUTE ADM-DATA-ADMISSAO =
+               (WRK-ADM-ANO * 10000) + (WRK-ADM-MES * 100)
+                   + WRK-ADM-DIA.
+           WRITE LINHA-ADMISSAO FROM WRK-REG-ADMISSAO.
+           CLOSE ADMISSAO-ARQUIVO.
+
+           OPEN EXTEND EMPLOYEE-MASTER.
+           IF WRK-STATUS-EMPLOYEE = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN EXTEND EMPLOYEE-MASTER
+           END-IF.
+           MOVE WRK-ADM-ID-ENTRADA TO EMP-ID.
+           MOVE WRK-NOME TO EMP-NOME.
+           MOVE WRK-ADM-SALARIO TO EMP-SALARIO.
+           MOVE "BRL" TO EMP-MOEDA.
+           MOVE WRK-ADM-DEPTO-ENTRADA TO EMP-CENTRO-CUSTO.
+           WRITE EMPLOYEE-RECORD.
+           CLOSE EMPLOYEE-MASTER.
