@@ -0,0 +1,10 @@
+      *********************************************************************
+      *AREA DE REMARKS
+      *OBJETIVO: LAYOUT DO REGISTRO DE ADMISSAO DE EMPREGADO (TRANSACAO
+      * DE ENTRADA CAPTURADA PELO PROGCOB02, HISTORICO DE CONTRATACOES)
+      *********************************************************************
+       01 WRK-REG-ADMISSAO.
+           02 ADM-ID PIC 9(06).
+           02 ADM-NOME PIC X(20).
+           02 ADM-DEPARTAMENTO PIC X(04).
+           02 ADM-DATA-ADMISSAO PIC 9(08).
