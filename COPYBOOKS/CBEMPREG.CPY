@@ -0,0 +1,13 @@
+      *********************************************************************
+      *AREA DE REMARKS
+      *OBJETIVO: LAYOUT DO REGISTRO DE EMPLOYEE-MASTER, COMPARTILHADO
+      * ENTRE OS PROGRAMAS DE FOLHA DE PAGAMENTO
+      *MODIFICACAO: INCLUIDO CODIGO DE MOEDA DO SALARIO (EXPATRIADOS)
+      *MODIFICACAO: INCLUIDO CENTRO DE CUSTO PARA RATEIO CONTABIL
+      *********************************************************************
+       01 EMPLOYEE-RECORD.
+           02 EMP-ID PIC 9(06).
+           02 EMP-NOME PIC X(20).
+           02 EMP-SALARIO PIC 9(06)V99.
+           02 EMP-MOEDA PIC X(03).
+           02 EMP-CENTRO-CUSTO PIC X(04).
