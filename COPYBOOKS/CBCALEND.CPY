@@ -0,0 +1,19 @@
+      *********************************************************************
+      *AREA DE REMARKS
+      *OBJETIVO: LAYOUT DE APOIO A DATA, COMPARTILHADO ENTRE OS PROGRAMAS
+      * DE FOLHA DE PAGAMENTO. DERIVA DIA DA SEMANA E PERIODO FISCAL A
+      * PARTIR DA MESMA QUEBRA WRK-ANO/WRK-MES/WRK-DIA JA USADA PELO
+      * PROGCOB03, PARA USO NOS CABECALHOS DE RELATORIO.
+      *********************************************************************
+       01 WRK-CALENDARIO.
+           02 WRK-CAL-DIA-SEMANA-NUM PIC 9(01) VALUE ZEROS.
+           02 WRK-CAL-DIA-SEMANA-NOME PIC X(15) VALUE SPACES.
+               88 CAL-DOMINGO VALUE "DOMINGO".
+               88 CAL-SEGUNDA VALUE "SEGUNDA-FEIRA".
+               88 CAL-TERCA VALUE "TERCA-FEIRA".
+               88 CAL-QUARTA VALUE "QUARTA-FEIRA".
+               88 CAL-QUINTA VALUE "QUINTA-FEIRA".
+               88 CAL-SEXTA VALUE "SEXTA-FEIRA".
+               88 CAL-SABADO VALUE "SABADO".
+           02 WRK-CAL-PERIODO-FISCAL PIC 9(02) VALUE ZEROS.
+           02 WRK-CAL-DATA-JULIANA PIC 9(03) VALUE ZEROS.
