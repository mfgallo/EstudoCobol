@@ -0,0 +1,14 @@
+      *********************************************************************
+      *AREA DE REMARKS
+      *OBJETIVO: LAYOUT DO REGISTRO DE TRILHA DE AUDITORIA (PROGRAMA,
+      * OPERADOR E HORARIO DE INICIO/FIM DA EXECUCAO), COMPARTILHADO
+      * ENTRE OS PROGRAMAS DE FOLHA DE PAGAMENTO
+      *********************************************************************
+       01 WRK-REG-AUDITORIA.
+           02 AUD-PROGRAMA PIC X(09) VALUE SPACES.
+           02 AUD-OPERADOR PIC X(08) VALUE SPACES.
+           02 AUD-DATA-INICIO PIC 9(08) VALUE ZEROS.
+           02 AUD-HORA-INICIO PIC 9(08) VALUE ZEROS.
+           02 AUD-DATA-FIM PIC 9(08) VALUE ZEROS.
+           02 AUD-HORA-FIM PIC 9(08) VALUE ZEROS.
+           02 FILLER PIC X(01) VALUE SPACES.
