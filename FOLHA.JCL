@@ -0,0 +1,25 @@
+//FOLHA    JOB (ACCT),'FOLHA DIARIA',CLASS=A,MSGCLASS=A,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* JCL DE EXECUCAO DIARIA DA FOLHA DE PAGAMENTO
+//* SEQUENCIA: PROGCOB04 (FOLHA/DESCONTOS/CNAB) -> PROGCOB05 (LOTE
+//*            ARITMETICO DE CONFERENCIA)
+//* CADA PASSO SO EXECUTA SE TODOS OS PASSOS ANTERIORES TERMINARAM
+//* COM CODIGO DE RETORNO MENOR OU IGUAL A 4 (AVISO). CODIGO DE
+//* RETORNO 8 (RECONCILIACAO DIVERGENTE, EM PROGCOB05) INTERROMPE
+//* A CADEIA DE PASSOS SEGUINTES.
+//* PROGCOB02 (CADASTRO DE ADMISSAO) E PROGCOB03 (PERIODO DE FOLHA)
+//* PEDEM DADOS AO OPERADOR NO CONSOLE E POR ISSO NAO ENTRAM NESTA
+//* CADEIA NAO ASSISTIDA - SAO EXECUTADOS SOB DEMANDA PELO MENU
+//* PROGCOB06 ANTES DESTE JOB SER SUBMETIDO.
+//*********************************************************************
+//STEP010  EXEC PGM=PROGCOB04
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=PROGCOB05,
+//             COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
