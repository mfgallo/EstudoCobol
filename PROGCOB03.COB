@@ -6,15 +6,323 @@
       *AUTHOR = Mauricio Gallo Fausto Jr
       *OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
       * UTILIZAR AS VARIAVEIS NIVEL 01.02... (ESTRUTURADA)
+      *MODIFICACAO: EXIBIR DIA DA SEMANA E PERIODO FISCAL A PARTIR DO
+      * COPYBOOK DE CALENDARIO COMPARTILHADO
+      *MODIFICACAO: GRAVAR TRILHA DE AUDITORIA (OPERADOR, INICIO E FIM
+      * DA EXECUCAO) NO ARQUIVO COMPARTILHADO DE AUDITORIA
+      *MODIFICACAO: RECEBER O PERIODO DE FOLHA (DATA INICIAL E FINAL),
+      * VALIDAR AS DATAS E CONTAR OS DIAS UTEIS (EXCLUINDO SABADOS E
+      * DOMINGOS) DENTRO DO PERIODO
       *********************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "DATA/AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITORIA.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDITORIA-ARQUIVO.
+       01 LINHA-AUDITORIA PIC X(50).
        WORKING-STORAGE SECTION.
+       77 WRK-STATUS-AUDITORIA PIC X(02) VALUE "00".
+       77 WRK-OPERADOR PIC X(08) VALUE SPACES.
+       COPY CBAUDIT.
+       01 WRK-AUD-TIMESTAMP.
+           02 WRK-AUD-DATA-INICIO PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-HORA-INICIO PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-DATA-FIM PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-HORA-FIM PIC 9(08) VALUE ZEROS.
        01 WRK-DATA.
            02 WRK-ANO PIC 9(04) VALUES ZEROS.
            02 WRK-MES PIC 9(02) VALUES ZEROS.
            02 WRK-DIA PIC 9(02) VALUES ZEROS.
+       COPY CBCALEND.
+       01 WRK-CAL-DIAS-ACUMULADOS.
+           02 WRK-CAL-DIAS-TAB PIC 9(03) OCCURS 12 TIMES
+               VALUES 000 031 059 090 120 151 181 212 243 273 304 334.
+       77 WRK-CAL-M PIC 9(02) VALUE ZEROS.
+       77 WRK-CAL-Y PIC 9(04) VALUE ZEROS.
+       77 WRK-CAL-K PIC 9(02) VALUE ZEROS.
+       77 WRK-CAL-J PIC 9(02) VALUE ZEROS.
+       77 WRK-CAL-TERM1 PIC S9(04) VALUE ZEROS.
+       77 WRK-CAL-SOMA PIC S9(06) VALUE ZEROS.
+       77 WRK-CAL-QUOC PIC S9(04) VALUE ZEROS.
+       77 WRK-CAL-H PIC S9(04) VALUE ZEROS.
+       77 WRK-CAL-BISSEXTO PIC X(01) VALUE 'N'.
+       01 WRK-PERIODO-INICIO.
+           02 WRK-PER-INI-ANO PIC 9(04) VALUE ZEROS.
+           02 WRK-PER-INI-MES PIC 9(02) VALUE ZEROS.
+           02 WRK-PER-INI-DIA PIC 9(02) VALUE ZEROS.
+       01 WRK-PERIODO-FIM.
+           02 WRK-PER-FIM-ANO PIC 9(04) VALUE ZEROS.
+           02 WRK-PER-FIM-MES PIC 9(02) VALUE ZEROS.
+           02 WRK-PER-FIM-DIA PIC 9(02) VALUE ZEROS.
+       01 WRK-PERIODO-ATUAL.
+           02 WRK-PER-ANO PIC 9(04) VALUE ZEROS.
+           02 WRK-PER-MES PIC 9(02) VALUE ZEROS.
+           02 WRK-PER-DIA PIC 9(02) VALUE ZEROS.
+       01 WRK-TAB-DIAS-MES-INIC.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 28.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+           02 FILLER PIC 9(02) VALUE 30.
+           02 FILLER PIC 9(02) VALUE 31.
+       01 WRK-TAB-DIAS-MES REDEFINES WRK-TAB-DIAS-MES-INIC.
+           02 WRK-DIAS-MES-TAB PIC 9(02) OCCURS 12 TIMES.
+       77 WRK-PER-ENTRADA PIC X(08) VALUE SPACES.
+       77 WRK-PER-VALIDO PIC X(01) VALUE 'N'.
+       77 WRK-PER-BISSEXTO PIC X(01) VALUE 'N'.
+       77 WRK-PER-DIAS-NO-MES PIC 9(02) VALUE ZEROS.
+       77 WRK-PER-DIAS-UTEIS PIC 9(03) VALUE ZEROS.
+       77 WRK-PER-FIM-LOOP PIC X(01) VALUE 'N'.
+       77 WRK-PER-INI-COMPOSTA PIC 9(08) VALUE ZEROS.
+       77 WRK-PER-FIM-COMPOSTA PIC 9(08) VALUE ZEROS.
+       77 WRK-PER-ATUAL-COMPOSTA PIC 9(08) VALUE ZEROS.
        PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM 0100-INICIA-AUDITORIA.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
            DISPLAY WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
-           STOP RUN.
+           PERFORM 1000-CALCULA-CALENDARIO.
+           DISPLAY WRK-CAL-DIA-SEMANA-NOME ', PERIODO '
+               WRK-CAL-PERIODO-FISCAL.
+           PERFORM 1700-INFORMA-PERIODO-FOLHA.
+           PERFORM 8000-GRAVA-AUDITORIA.
+           GOBACK.
+
+      *********** CAPTURA OPERADOR E HORARIO DE INICIO DA EXECUCAO ******
+       0100-INICIA-AUDITORIA.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WRK-OPERADOR FROM ENVIRONMENT-VALUE.
+           ACCEPT WRK-AUD-DATA-INICIO FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA-INICIO FROM TIME.
+
+      *********** GRAVA REGISTRO DE AUDITORIA AO FIM DA EXECUCAO ********
+       8000-GRAVA-AUDITORIA.
+           ACCEPT WRK-AUD-DATA-FIM FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA-FIM FROM TIME.
+           OPEN EXTEND AUDITORIA-ARQUIVO.
+           IF WRK-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-ARQUIVO
+               CLOSE AUDITORIA-ARQUIVO
+               OPEN EXTEND AUDITORIA-ARQUIVO
+           END-IF.
+           MOVE "PROGCOB03" TO AUD-PROGRAMA.
+           MOVE WRK-OPERADOR TO AUD-OPERADOR.
+           MOVE WRK-AUD-DATA-INICIO TO AUD-DATA-INICIO.
+           MOVE WRK-AUD-HORA-INICIO TO AUD-HORA-INICIO.
+           MOVE WRK-AUD-DATA-FIM TO AUD-DATA-FIM.
+           MOVE WRK-AUD-HORA-FIM TO AUD-HORA-FIM.
+           WRITE LINHA-AUDITORIA FROM WRK-REG-AUDITORIA.
+           CLOSE AUDITORIA-ARQUIVO.
+
+      *********** DERIVA DIA DA SEMANA (CONGRUENCIA DE ZELLER) **********
+       1000-CALCULA-CALENDARIO.
+           IF WRK-MES < 3
+               COMPUTE WRK-CAL-M = WRK-MES + 12
+               COMPUTE WRK-CAL-Y = WRK-ANO - 1
+           ELSE
+               MOVE WRK-MES TO WRK-CAL-M
+               MOVE WRK-ANO TO WRK-CAL-Y
+           END-IF.
+           COMPUTE WRK-CAL-J = WRK-CAL-Y / 100.
+           COMPUTE WRK-CAL-K = WRK-CAL-Y - (WRK-CAL-J * 100).
+           COMPUTE WRK-CAL-TERM1 = (13 * (WRK-CAL-M + 1)) / 5.
+           COMPUTE WRK-CAL-SOMA = WRK-DIA + WRK-CAL-TERM1 + WRK-CAL-K
+               + (WRK-CAL-K / 4) + (WRK-CAL-J / 4) + (5 * WRK-CAL-J).
+           COMPUTE WRK-CAL-QUOC = WRK-CAL-SOMA / 7.
+           COMPUTE WRK-CAL-H = WRK-CAL-SOMA - (WRK-CAL-QUOC * 7).
+           EVALUATE WRK-CAL-H
+               WHEN 0
+                   MOVE 7 TO WRK-CAL-DIA-SEMANA-NUM
+                   MOVE "SABADO" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 1
+                   MOVE 1 TO WRK-CAL-DIA-SEMANA-NUM
+                   MOVE "DOMINGO" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 2
+                   MOVE 2 TO WRK-CAL-DIA-SEMANA-NUM
+                   MOVE "SEGUNDA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 3
+                   MOVE 3 TO WRK-CAL-DIA-SEMANA-NUM
+                   MOVE "TERCA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 4
+                   MOVE 4 TO WRK-CAL-DIA-SEMANA-NUM
+                   MOVE "QUARTA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 5
+                   MOVE 5 TO WRK-CAL-DIA-SEMANA-NUM
+                   MOVE "QUINTA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN OTHER
+                   MOVE 6 TO WRK-CAL-DIA-SEMANA-NUM
+                   MOVE "SEXTA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+           END-EVALUATE.
+           MOVE WRK-MES TO WRK-CAL-PERIODO-FISCAL.
+           PERFORM 1500-CALCULA-DATA-JULIANA.
+
+      *********** DERIVA DIA JULIANO (DDD) DENTRO DO ANO ****************
+       1500-CALCULA-DATA-JULIANA.
+           MOVE 'N' TO WRK-CAL-BISSEXTO.
+           IF (WRK-ANO - ((WRK-ANO / 4) * 4)) = 0
+               MOVE 'S' TO WRK-CAL-BISSEXTO
+               IF (WRK-ANO - ((WRK-ANO / 100) * 100)) = 0
+                   MOVE 'N' TO WRK-CAL-BISSEXTO
+                   IF (WRK-ANO - ((WRK-ANO / 400) * 400)) = 0
+                       MOVE 'S' TO WRK-CAL-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
+           COMPUTE WRK-CAL-DATA-JULIANA =
+               WRK-CAL-DIAS-TAB (WRK-MES) + WRK-DIA.
+           IF WRK-MES > 2 AND WRK-CAL-BISSEXTO = 'S'
+               ADD 1 TO WRK-CAL-DATA-JULIANA
+           END-IF.
+
+      *** RECEBE O PERIODO DE FOLHA E CONTA OS DIAS UTEIS **************
+       1700-INFORMA-PERIODO-FOLHA.
+           MOVE 'N' TO WRK-PER-VALIDO.
+           PERFORM 1710-CAPTURA-DATA-INICIAL
+               UNTIL WRK-PER-VALIDO = 'S'.
+           MOVE WRK-PER-ANO TO WRK-PER-INI-ANO.
+           MOVE WRK-PER-MES TO WRK-PER-INI-MES.
+           MOVE WRK-PER-DIA TO WRK-PER-INI-DIA.
+           COMPUTE WRK-PER-INI-COMPOSTA =
+               (WRK-PER-INI-ANO * 10000) + (WRK-PER-INI-MES * 100)
+                   + WRK-PER-INI-DIA.
+           MOVE 'N' TO WRK-PER-VALIDO.
+           PERFORM 1720-CAPTURA-DATA-FINAL
+               UNTIL WRK-PER-VALIDO = 'S'.
+           MOVE WRK-PER-ANO TO WRK-PER-FIM-ANO.
+           MOVE WRK-PER-MES TO WRK-PER-FIM-MES.
+           MOVE WRK-PER-DIA TO WRK-PER-FIM-DIA.
+           COMPUTE WRK-PER-FIM-COMPOSTA =
+               (WRK-PER-FIM-ANO * 10000) + (WRK-PER-FIM-MES * 100)
+                   + WRK-PER-FIM-DIA.
+           PERFORM 1750-CONTA-DIAS-UTEIS.
+           DISPLAY 'DIAS UTEIS NO PERIODO: ' WRK-PER-DIAS-UTEIS.
+
+      *** CAPTURA E VALIDA A DATA INICIAL DO PERIODO DE FOLHA **********
+       1710-CAPTURA-DATA-INICIAL.
+           MOVE SPACES TO WRK-PER-ENTRADA.
+           DISPLAY 'INFORME O INICIO DO PERIODO DE FOLHA (AAAAMMDD)'.
+           ACCEPT WRK-PER-ENTRADA FROM CONSOLE.
+           PERFORM 1730-VALIDA-DATA-DIGITADA.
+
+      *** CAPTURA E VALIDA A DATA FINAL DO PERIODO DE FOLHA ************
+       1720-CAPTURA-DATA-FINAL.
+           MOVE SPACES TO WRK-PER-ENTRADA.
+           DISPLAY 'INFORME O FIM DO PERIODO DE FOLHA (AAAAMMDD)'.
+           ACCEPT WRK-PER-ENTRADA FROM CONSOLE.
+           PERFORM 1730-VALIDA-DATA-DIGITADA.
+           IF WRK-PER-VALIDO = 'S'
+               COMPUTE WRK-PER-ATUAL-COMPOSTA =
+                   (WRK-PER-ANO * 10000) + (WRK-PER-MES * 100)
+                       + WRK-PER-DIA
+               IF WRK-PER-ATUAL-COMPOSTA < WRK-PER-INI-COMPOSTA
+                   DISPLAY 'FIM DO PERIODO ANTERIOR AO INICIO, '
+                       'DIGITE NOVAMENTE'
+                   MOVE 'N' TO WRK-PER-VALIDO
+               END-IF
+           END-IF.
+
+      *** VALIDA O FORMATO E OS COMPONENTES DA DATA DIGITADA ***********
+       1730-VALIDA-DATA-DIGITADA.
+           MOVE 'S' TO WRK-PER-VALIDO.
+           IF WRK-PER-ENTRADA NOT NUMERIC
+               DISPLAY 'DATA INVALIDA (SOMENTE DIGITOS), DIGITE '
+                   'NOVAMENTE'
+               MOVE 'N' TO WRK-PER-VALIDO
+           ELSE
+               MOVE WRK-PER-ENTRADA (1:4) TO WRK-PER-ANO
+               MOVE WRK-PER-ENTRADA (5:2) TO WRK-PER-MES
+               MOVE WRK-PER-ENTRADA (7:2) TO WRK-PER-DIA
+               IF WRK-PER-MES < 1 OR WRK-PER-MES > 12
+                   DISPLAY 'MES INVALIDO, DIGITE NOVAMENTE'
+                   MOVE 'N' TO WRK-PER-VALIDO
+               ELSE
+                   IF WRK-PER-ANO NOT = WRK-ANO OR
+                           WRK-PER-MES NOT = WRK-MES
+                       DISPLAY 'DATA FORA DO MES CORRENTE, DIGITE '
+                           'NOVAMENTE'
+                       MOVE 'N' TO WRK-PER-VALIDO
+                   ELSE
+                       PERFORM 1740-VALIDA-DIA-DO-MES
+                   END-IF
+               END-IF
+           END-IF.
+
+      *** VALIDA O DIA CONTRA O TAMANHO DO MES (COM ANO BISSEXTO) ******
+       1740-VALIDA-DIA-DO-MES.
+           PERFORM 1760-VERIFICA-BISSEXTO-PERIODO.
+           MOVE WRK-DIAS-MES-TAB (WRK-PER-MES) TO WRK-PER-DIAS-NO-MES.
+           IF WRK-PER-MES = 2 AND WRK-PER-BISSEXTO = 'S'
+               ADD 1 TO WRK-PER-DIAS-NO-MES
+           END-IF.
+           IF WRK-PER-DIA < 1 OR WRK-PER-DIA > WRK-PER-DIAS-NO-MES
+               DISPLAY 'DIA INVALIDO PARA O MES INFORMADO, DIGITE '
+                   'NOVAMENTE'
+               MOVE 'N' TO WRK-PER-VALIDO
+           END-IF.
+
+      *** CONTA OS DIAS UTEIS ENTRE O INICIO E O FIM DO PERIODO ********
+       1750-CONTA-DIAS-UTEIS.
+           MOVE WRK-PER-INI-ANO TO WRK-PER-ANO.
+           MOVE WRK-PER-INI-MES TO WRK-PER-MES.
+           MOVE WRK-PER-INI-DIA TO WRK-PER-DIA.
+           MOVE ZEROS TO WRK-PER-DIAS-UTEIS.
+           MOVE 'N' TO WRK-PER-FIM-LOOP.
+           PERFORM 1755-PROCESSA-DIA-PERIODO
+               UNTIL WRK-PER-FIM-LOOP = 'S'.
+
+       1755-PROCESSA-DIA-PERIODO.
+           MOVE WRK-PER-ANO TO WRK-ANO.
+           MOVE WRK-PER-MES TO WRK-MES.
+           MOVE WRK-PER-DIA TO WRK-DIA.
+           PERFORM 1000-CALCULA-CALENDARIO.
+           IF NOT CAL-DOMINGO AND NOT CAL-SABADO
+               ADD 1 TO WRK-PER-DIAS-UTEIS
+           END-IF.
+           COMPUTE WRK-PER-ATUAL-COMPOSTA =
+               (WRK-PER-ANO * 10000) + (WRK-PER-MES * 100)
+                   + WRK-PER-DIA.
+           IF WRK-PER-ATUAL-COMPOSTA >= WRK-PER-FIM-COMPOSTA
+               MOVE 'S' TO WRK-PER-FIM-LOOP
+           ELSE
+               PERFORM 1660-AVANCA-DIA
+           END-IF.
+
+      *** AVANCA A DATA CORRENTE DO PERIODO EM UM DIA *******************
+       1660-AVANCA-DIA.
+           ADD 1 TO WRK-PER-DIA.
+           PERFORM 1760-VERIFICA-BISSEXTO-PERIODO.
+           MOVE WRK-DIAS-MES-TAB (WRK-PER-MES) TO WRK-PER-DIAS-NO-MES.
+           IF WRK-PER-MES = 2 AND WRK-PER-BISSEXTO = 'S'
+               ADD 1 TO WRK-PER-DIAS-NO-MES
+           END-IF.
+           IF WRK-PER-DIA > WRK-PER-DIAS-NO-MES
+               MOVE 1 TO WRK-PER-DIA
+               ADD 1 TO WRK-PER-MES
+               IF WRK-PER-MES > 12
+                   MOVE 1 TO WRK-PER-MES
+                   ADD 1 TO WRK-PER-ANO
+               END-IF
+           END-IF.
+
+      *** VERIFICA SE O ANO DO PERIODO CORRENTE E BISSEXTO **************
+       1760-VERIFICA-BISSEXTO-PERIODO.
+           MOVE 'N' TO WRK-PER-BISSEXTO.
+           IF (WRK-PER-ANO - ((WRK-PER-ANO / 4) * 4)) = 0
+               MOVE 'S' TO WRK-PER-BISSEXTO
+               IF (WRK-PER-ANO - ((WRK-PER-ANO / 100) * 100)) = 0
+                   MOVE 'N' TO WRK-PER-BISSEXTO
+                   IF (WRK-PER-ANO - ((WRK-PER-ANO / 400) * 400)) = 0
+                       MOVE 'S' TO WRK-PER-BISSEXTO
+                   END-IF
+               END-IF
+           END-IF.
