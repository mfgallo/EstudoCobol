@@ -6,21 +6,852 @@
       *AUTHOR = Mauricio Gallo Fausto Jr
       *OBJETIVO: RECEBER NOME E SALARIO
       *IMPRIMIR FORMATADO USO DA VIRGULA
+      *MODIFICACAO: LER EMPLOYEE-MASTER EM LOTE (FOLHA COMPLETA)
+      *MODIFICACAO: GERAR RELATORIO DE FOLHA COM CABECALHO, QUEBRA DE
+      * PAGINA E TOTAL DE CONTROLE
+      *MODIFICACAO: CALCULAR DESCONTOS DE INSS E IRRF E APURAR O LIQUIDO
+      *MODIFICACAO: GERAR ARQUIVO DE REMESSA BANCARIA CNAB240 DO LIQUIDO
+      *MODIFICACAO: GRAVAR HISTORICO DE SALARIOS POR EMPREGADO (ANO A ANO)
+      *MODIFICACAO: VALIDAR NOME DO EMPREGADO (NAO BRANCO, NAO SO
+      * NUMERICO) ANTES DE PROCESSAR O REGISTRO
+      *MODIFICACAO: APLICAR AJUSTE RETROATIVO (COM SINAL) SOBRE O
+      * LIQUIDO, A PARTIR DO ARQUIVO DE TRANSACOES DE AJUSTE
+      *MODIFICACAO: FORMATAR O LIQUIDO EM BRL (VIRGULA) OU USD/EUR
+      * (PONTO), CONFORME O CODIGO DE MOEDA DO EMPREGADO
+      *MODIFICACAO: GRAVAR PONTO DE CONTROLE (CHECKPOINT) APOS CADA
+      * EMPREGADO PROCESSADO, PARA PERMITIR REINICIO DO LOTE
+      *MODIFICACAO: GRAVAR TRILHA DE AUDITORIA (OPERADOR, INICIO E FIM
+      * DA EXECUCAO) NO ARQUIVO COMPARTILHADO DE AUDITORIA
+      *MODIFICACAO: CALCULAR HORAS EXTRAS (ADICIONAL DE 50%) A PARTIR
+      * DO ARQUIVO DE TRANSACOES DE HORAS EXTRAS, SOMANDO AO BRUTO
+      * ANTES DOS DESCONTOS DE INSS E IRRF
+      *MODIFICACAO: DEVOLVER CODIGO DE RETORNO NAO-ZERO AO SISTEMA
+      * OPERACIONAL QUANDO HOUVER REGISTRO INVALIDO IGNORADO, PARA
+      * CONTROLE DE PASSOS EM JCL
+      *MODIFICACAO: GERAR ARQUIVO SEQUENCIAL DE RESUMO DA FOLHA (BRUTO,
+      * DESCONTOS, LIQUIDO E CENTRO DE CUSTO POR EMPREGADO) PARA
+      * CONCILIACAO COM A CONTABILIDADE
       *********************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "DATA/EMPLOYEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EMPLOYEE.
+           SELECT FOLHA-RELATORIO ASSIGN TO "DATA/PAYROLL.PRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FOLHA.
+      *** REMESSA BANCARIA EXIGE REGISTROS DE LARGURA FIXA (240 BYTES,
+      *** SEM QUEBRA DE LINHA) - ORGANIZATION SEQUENTIAL (BINARIA) EM
+      *** VEZ DE LINE SEQUENTIAL, POIS ESTA ULTIMA DESCARTA OS ESPACOS
+      *** FINAIS DE CADA REGISTRO GRAVADO
+           SELECT CNAB-REMESSA ASSIGN TO "DATA/REMESSA.CNAB240"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CNAB.
+           SELECT HISTORICO-SALARIO ASSIGN TO "DATA/HISTORICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HISTORICO.
+           SELECT AJUSTE-ARQUIVO ASSIGN TO "DATA/AJUSTES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AJUSTE.
+           SELECT CHECKPOINT-ARQUIVO ASSIGN TO "DATA/CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CHECKPOINT.
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "DATA/AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITORIA.
+           SELECT HORAEXTRA-ARQUIVO ASSIGN TO "DATA/HORASEXTRAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-HORAEXTRA.
+           SELECT RESUMO-ARQUIVO ASSIGN TO "DATA/RESUMOFOLHA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RESUMO.
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+           COPY CBEMPREG.
+       FD  FOLHA-RELATORIO.
+       01 LINHA-RELATORIO PIC X(100).
+       FD  CNAB-REMESSA
+           RECORD CONTAINS 240 CHARACTERS.
+       01 LINHA-CNAB PIC X(240).
+       FD  HISTORICO-SALARIO.
+       01 LINHA-HISTORICO PIC X(50).
+       FD  AJUSTE-ARQUIVO.
+       01 AJUSTE-RECORD.
+           02 AJ-ID PIC 9(06).
+           02 AJ-SINAL PIC X(01).
+           02 AJ-VALOR PIC 9(06)V99.
+       FD  CHECKPOINT-ARQUIVO.
+       01 CHECKPOINT-RECORD.
+           02 CHK-ULTIMO-ID PIC 9(06).
+           02 CHK-TOTAL-SALARIO PIC 9(09)V99.
+       FD  AUDITORIA-ARQUIVO.
+       01 LINHA-AUDITORIA PIC X(50).
+       FD  HORAEXTRA-ARQUIVO.
+       01 HORAEXTRA-RECORD.
+           02 HE-ID PIC 9(06).
+           02 HE-HORAS PIC 9(03)V99.
+       FD  RESUMO-ARQUIVO.
+       01 LINHA-RESUMO PIC X(60).
        WORKING-STORAGE SECTION.
+       77 WRK-ID PIC 9(06) VALUE ZEROS.
        77 WRK-NOME PIC X(20) VALUE SPACES.
        77 WRK-SALARIO PIC 9(06)V99 VALUES ZEROS.
        77 WRK-SALARIO-ED PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO PIC X VALUE 'N'.
+       77 WRK-NOME-EMPRESA PIC X(30) VALUE "EMPRESA EXEMPLO LTDA".
+       77 WRK-MAX-LINHAS PIC 9(02) VALUE 20.
+       77 WRK-LINHAS-PAGINA PIC 9(02) VALUE ZEROS.
+       77 WRK-PAGINA PIC 9(04) VALUE ZEROS.
+       77 WRK-TOTAL-SALARIO PIC 9(09)V99 VALUE ZEROS.
+       77 WRK-INSS PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-BASE-IRRF PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-IRRF PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-LIQUIDO PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-NUM-SEQUENCIAL-CNAB PIC 9(05) VALUE ZEROS.
+       77 WRK-CNAB-QTD-DETALHE PIC 9(06) VALUE ZEROS.
+       77 WRK-CNAB-VALOR-TOTAL PIC S9(13)V99 VALUE ZEROS.
+       77 WRK-STATUS-HISTORICO PIC X(02) VALUE "00".
+       77 WRK-STATUS-FOLHA PIC X(02) VALUE "00".
+       77 WRK-STATUS-CNAB PIC X(02) VALUE "00".
+       77 WRK-STATUS-RESUMO PIC X(02) VALUE "00".
+       77 WRK-STATUS-EMPLOYEE PIC X(02) VALUE "00".
+       77 WRK-NOME-VALIDO PIC X(01) VALUE 'N'.
+       77 WRK-NOME-TESTE PIC X(20) VALUE SPACES.
+       77 WRK-STATUS-AJUSTE PIC X(02) VALUE "00".
+       77 WRK-FIM-AJUSTE PIC X(01) VALUE 'N'.
+       77 WRK-QTD-AJUSTES PIC 9(03) VALUE ZEROS.
+       77 WRK-IDX-AJ PIC 9(03) VALUE ZEROS.
+       77 WRK-AJUSTE-ENCONTRADO PIC X(01) VALUE 'N'.
+       77 WRK-AJUSTE-VALOR PIC S9(06)V99 VALUE ZEROS.
+       77 WRK-LIQUIDO-AJUSTADO PIC S9(07)V99 VALUE ZEROS.
+       01 WRK-TAB-AJUSTES.
+           02 WRK-TAB-AJUSTE OCCURS 300 TIMES.
+               03 TAB-AJ-ID PIC 9(06).
+               03 TAB-AJ-VALOR PIC S9(06)V99.
+       77 WRK-MOEDA PIC X(03) VALUE "BRL".
+       77 WRK-MOEDA-SIMBOLO PIC X(03) VALUE SPACES.
+       77 WRK-LIQ-ED-BRL PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LIQ-TEXTO PIC X(16) VALUE SPACES.
+       77 WRK-LIQ-NEGATIVO PIC X(01) VALUE 'N'.
+       77 WRK-LIQ-SINAL-TXT PIC X(01) VALUE SPACE.
+       77 WRK-LIQ-ABS PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-LIQ-INT PIC 9(07) VALUE ZEROS.
+       77 WRK-LIQ-CENT PIC 99 VALUE ZEROS.
+       77 WRK-LIQ-MILHAR PIC 9(04) VALUE ZEROS.
+       77 WRK-LIQ-RESTO PIC 999 VALUE ZEROS.
+       77 WRK-LIQ-NDIG PIC 9(01) VALUE ZEROS.
+       77 WRK-FMT-VALOR-ENTRADA PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-FMT-VALOR-TEXTO PIC X(16) VALUE SPACES.
+       77 WRK-FMT-ED-BRL PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-FMT-INT PIC 9(07) VALUE ZEROS.
+       77 WRK-FMT-CENT PIC 99 VALUE ZEROS.
+       77 WRK-FMT-MILHAR PIC 9(04) VALUE ZEROS.
+       77 WRK-FMT-RESTO PIC 999 VALUE ZEROS.
+       77 WRK-FMT-NDIG PIC 9(01) VALUE ZEROS.
+       77 WRK-STATUS-CHECKPOINT PIC X(02) VALUE "00".
+       77 WRK-CHECKPOINT-ID PIC 9(06) VALUE ZEROS.
+       77 WRK-STATUS-AUDITORIA PIC X(02) VALUE "00".
+       77 WRK-OPERADOR PIC X(08) VALUE SPACES.
+       COPY CBAUDIT.
+       01 WRK-AUD-TIMESTAMP.
+           02 WRK-AUD-DATA-INICIO PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-HORA-INICIO PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-DATA-FIM PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-HORA-FIM PIC 9(08) VALUE ZEROS.
+       77 WRK-STATUS-HORAEXTRA PIC X(02) VALUE "00".
+       77 WRK-FIM-HORAEXTRA PIC X(01) VALUE 'N'.
+       77 WRK-QTD-HORAEXTRA PIC 9(03) VALUE ZEROS.
+       77 WRK-IDX-HE PIC 9(03) VALUE ZEROS.
+       77 WRK-HORAEXTRA-ENCONTRADA PIC X(01) VALUE 'N'.
+       77 WRK-HORAS-EXTRAS PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-HORAS-SEMANA PIC 9(03)V99 VALUE ZEROS.
+       77 WRK-VALOR-HORA PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-VALOR-HORA-EXTRA PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-PAGTO-HORA-EXTRA PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-SALARIO-BRUTO-TOTAL PIC 9(07)V99 VALUE ZEROS.
+       77 WRK-RETORNO PIC 9(02) VALUE ZEROS.
+       77 WRK-CENTRO-CUSTO PIC X(04) VALUE SPACES.
+       77 WRK-TOTAL-DESCONTOS PIC 9(07)V99 VALUE ZEROS.
+       01 WRK-TAB-HORASEXTRAS.
+           02 WRK-TAB-HORAEXTRA OCCURS 300 TIMES.
+               03 TAB-HE-ID PIC 9(06).
+               03 TAB-HE-HORAS PIC 9(03)V99.
+       01 WRK-REG-CNAB.
+           02 CNAB-BANCO PIC 9(03) VALUE 341.
+           02 CNAB-LOTE PIC 9(04) VALUE 0001.
+           02 CNAB-TIPO-REGISTRO PIC 9(01) VALUE 3.
+           02 CNAB-NUM-SEQUENCIAL PIC 9(05).
+           02 CNAB-SEGMENTO PIC X(01) VALUE "A".
+           02 CNAB-TIPO-MOVIMENTO PIC 9(02) VALUE 01.
+           02 CNAB-CODIGO-FAVORECIDO PIC 9(06).
+           02 CNAB-NOME-FAVORECIDO PIC X(30).
+           02 CNAB-VALOR-PAGAMENTO PIC S9(13)V99.
+           02 FILLER PIC X(173) VALUE SPACES.
+       01 WRK-REG-CNAB-HDR-ARQ.
+           02 CNABH-BANCO PIC 9(03) VALUE 341.
+           02 CNABH-LOTE PIC 9(04) VALUE 0000.
+           02 CNABH-TIPO-REGISTRO PIC 9(01) VALUE 0.
+           02 CNABH-EMPRESA PIC X(30).
+           02 CNABH-DATA-GERACAO PIC 9(08).
+           02 FILLER PIC X(194) VALUE SPACES.
+       01 WRK-REG-CNAB-HDR-LOTE.
+           02 CNABL-BANCO PIC 9(03) VALUE 341.
+           02 CNABL-LOTE PIC 9(04) VALUE 0001.
+           02 CNABL-TIPO-REGISTRO PIC 9(01) VALUE 1.
+           02 CNABL-EMPRESA PIC X(30).
+           02 FILLER PIC X(202) VALUE SPACES.
+       01 WRK-REG-CNAB-TRL-LOTE.
+           02 CNABT-BANCO PIC 9(03) VALUE 341.
+           02 CNABT-LOTE PIC 9(04) VALUE 0001.
+           02 CNABT-TIPO-REGISTRO PIC 9(01) VALUE 5.
+           02 CNABT-QTD-REGISTROS PIC 9(06).
+           02 CNABT-VALOR-TOTAL PIC S9(13)V99.
+           02 FILLER PIC X(211) VALUE SPACES.
+       01 WRK-REG-CNAB-TRL-ARQ.
+           02 CNABA-BANCO PIC 9(03) VALUE 341.
+           02 CNABA-LOTE PIC 9(04) VALUE 9999.
+           02 CNABA-TIPO-REGISTRO PIC 9(01) VALUE 9.
+           02 CNABA-QTD-LOTES PIC 9(06) VALUE 000001.
+           02 CNABA-QTD-REGISTROS PIC 9(06).
+           02 FILLER PIC X(220) VALUE SPACES.
+       01 WRK-REG-RESUMO.
+           02 RESUMO-ID PIC 9(06).
+           02 RESUMO-NOME PIC X(20).
+           02 RESUMO-CENTRO-CUSTO PIC X(04).
+           02 RESUMO-BRUTO PIC 9(07)V99.
+           02 RESUMO-DESCONTOS PIC 9(07)V99.
+           02 RESUMO-LIQUIDO PIC S9(07)V99.
+           02 FILLER PIC X(03) VALUE SPACES.
+       01 WRK-REG-HISTORICO.
+           02 HIST-ID PIC 9(06).
+           02 HIST-ANO PIC 9(04).
+           02 HIST-MES PIC 9(02).
+           02 HIST-DIA PIC 9(02).
+           02 HIST-SALARIO-BRUTO PIC 9(07)V99.
+           02 HIST-LIQUIDO PIC S9(06)V99.
+           02 FILLER PIC X(19) VALUE SPACES.
+       01 WRK-DATA.
+           02 WRK-ANO PIC 9(04) VALUES ZEROS.
+           02 WRK-MES PIC 9(02) VALUES ZEROS.
+           02 WRK-DIA PIC 9(02) VALUES ZEROS.
+       COPY CBCALEND.
+       77 WRK-CAL-M PIC 9(02) VALUE ZEROS.
+       77 WRK-CAL-Y PIC 9(04) VALUE ZEROS.
+       77 WRK-CAL-K PIC 9(02) VALUE ZEROS.
+       77 WRK-CAL-J PIC 9(02) VALUE ZEROS.
+       77 WRK-CAL-TERM1 PIC S9(04) VALUE ZEROS.
+       77 WRK-CAL-SOMA PIC S9(06) VALUE ZEROS.
+       77 WRK-CAL-QUOC PIC S9(04) VALUE ZEROS.
+       77 WRK-CAL-H PIC S9(04) VALUE ZEROS.
+       01 WRK-CABECALHO-1.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 WRK-CAB-EMPRESA PIC X(30) VALUE SPACES.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 WRK-CAB-PAGINA-LIT PIC X(07) VALUE "PAGINA ".
+           02 WRK-CAB-PAGINA PIC ZZZ9.
+       01 WRK-CABECALHO-2.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 WRK-CAB-LIT PIC X(20) VALUE "FOLHA DE PAGAMENTO".
+           02 FILLER PIC X(05) VALUE SPACES.
+           02 WRK-CAB-DIA PIC Z9.
+           02 FILLER PIC X(01) VALUE "/".
+           02 WRK-CAB-MES PIC Z9.
+           02 FILLER PIC X(01) VALUE "/".
+           02 WRK-CAB-ANO PIC 9(04).
+       01 WRK-CABECALHO-1B.
+           02 FILLER PIC X(10) VALUE SPACES.
+           02 WRK-CAB-DIA-SEMANA PIC X(15) VALUE SPACES.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 WRK-CAB-PERIODO-LIT PIC X(09) VALUE "PERIODO: ".
+           02 WRK-CAB-PERIODO PIC Z9.
+       01 WRK-CABECALHO-3.
+           02 WRK-COL-NOME PIC X(20) VALUE "NOME".
+           02 FILLER PIC X(03) VALUE SPACES.
+           02 WRK-COL-SALARIO PIC X(12) VALUE "SALARIO".
+           02 WRK-COL-HORA-EXTRA PIC X(12) VALUE "HORA EXTRA".
+           02 WRK-COL-INSS PIC X(12) VALUE "INSS".
+           02 WRK-COL-IRRF PIC X(12) VALUE "IRRF".
+           02 WRK-COL-LIQUIDO PIC X(12) VALUE "LIQUIDO".
+           02 WRK-COL-LIQ-AJUSTADO PIC X(12) VALUE "LIQ.AJUSTADO".
+       01 WRK-LINHA-DETALHE.
+           02 WRK-DET-NOME PIC X(20).
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 WRK-DET-SALARIO PIC X(16).
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 WRK-DET-HORA-EXTRA PIC X(16).
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 WRK-DET-INSS PIC X(16).
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 WRK-DET-IRRF PIC X(16).
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 WRK-DET-LIQUIDO PIC X(16).
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 WRK-DET-LIQ-AJUSTADO PIC X(16).
+       01 WRK-LINHA-TOTAL.
+           02 WRK-TOT-LIT PIC X(24) VALUE "TOTAL DE CONTROLE (BRL)".
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 WRK-TOT-SALARIO PIC $ZZZ.ZZZ.ZZ9,99.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           ACCEPT WRK-SALARIO FROM CONSOLE.
+       0000-INICIO.
+           PERFORM 0100-INICIA-AUDITORIA.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           MOVE WRK-NOME-EMPRESA TO WRK-CAB-EMPRESA.
+           OPEN INPUT EMPLOYEE-MASTER.
+           IF WRK-STATUS-EMPLOYEE NOT = "00"
+               DISPLAY "EMPLOYEE-MASTER NAO PODE SER ABERTO - STATUS "
+                   WRK-STATUS-EMPLOYEE
+               MOVE 16 TO WRK-RETORNO
+           ELSE
+               PERFORM 1200-CARREGA-AJUSTES
+               PERFORM 1400-CARREGA-HORASEXTRAS
+               PERFORM 1300-LE-CHECKPOINT
+               IF WRK-CHECKPOINT-ID = ZEROS
+                   OPEN OUTPUT FOLHA-RELATORIO
+                   OPEN OUTPUT CNAB-REMESSA
+                   OPEN OUTPUT RESUMO-ARQUIVO
+               ELSE
+                   OPEN EXTEND FOLHA-RELATORIO
+                   OPEN EXTEND CNAB-REMESSA
+                   OPEN EXTEND RESUMO-ARQUIVO
+               END-IF
+               OPEN EXTEND HISTORICO-SALARIO
+               IF WRK-STATUS-HISTORICO = "35"
+                   OPEN OUTPUT HISTORICO-SALARIO
+                   CLOSE HISTORICO-SALARIO
+                   OPEN EXTEND HISTORICO-SALARIO
+               END-IF
+               IF WRK-CHECKPOINT-ID = ZEROS
+                   PERFORM 3000-IMPRIME-CABECALHO
+                   PERFORM 2680-GRAVA-CNAB-HEADERS
+               END-IF
+               PERFORM 1000-LE-EMPREGADO
+               PERFORM 2000-PROCESSA-EMPREGADO
+                   UNTIL WRK-FIM-ARQUIVO = 'S'
+               PERFORM 2690-GRAVA-CNAB-TRAILERS
+               PERFORM 4000-IMPRIME-TOTAL
+               PERFORM 4500-LIMPA-CHECKPOINT
+               PERFORM 8000-GRAVA-AUDITORIA
+               CLOSE EMPLOYEE-MASTER
+               CLOSE FOLHA-RELATORIO
+               CLOSE CNAB-REMESSA
+               CLOSE RESUMO-ARQUIVO
+               CLOSE HISTORICO-SALARIO
+           END-IF.
+           MOVE WRK-RETORNO TO RETURN-CODE.
+           GOBACK.
+
+      *********** CAPTURA OPERADOR E HORARIO DE INICIO DA EXECUCAO ******
+       0100-INICIA-AUDITORIA.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WRK-OPERADOR FROM ENVIRONMENT-VALUE.
+           ACCEPT WRK-AUD-DATA-INICIO FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA-INICIO FROM TIME.
+
+      *********** GRAVA REGISTRO DE AUDITORIA AO FIM DA EXECUCAO ********
+       8000-GRAVA-AUDITORIA.
+           ACCEPT WRK-AUD-DATA-FIM FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA-FIM FROM TIME.
+           OPEN EXTEND AUDITORIA-ARQUIVO.
+           IF WRK-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-ARQUIVO
+               CLOSE AUDITORIA-ARQUIVO
+               OPEN EXTEND AUDITORIA-ARQUIVO
+           END-IF.
+           MOVE "PROGCOB04" TO AUD-PROGRAMA.
+           MOVE WRK-OPERADOR TO AUD-OPERADOR.
+           MOVE WRK-AUD-DATA-INICIO TO AUD-DATA-INICIO.
+           MOVE WRK-AUD-HORA-INICIO TO AUD-HORA-INICIO.
+           MOVE WRK-AUD-DATA-FIM TO AUD-DATA-FIM.
+           MOVE WRK-AUD-HORA-FIM TO AUD-HORA-FIM.
+           WRITE LINHA-AUDITORIA FROM WRK-REG-AUDITORIA.
+           CLOSE AUDITORIA-ARQUIVO.
+
+      *** LE E PULA OS REGISTROS JA PROCESSADOS ATE O CHECKPOINT ********
+       1000-LE-EMPREGADO.
+           PERFORM 1010-LE-PROXIMO-REGISTRO.
+           PERFORM 1020-PULA-CHECKPOINT
+               UNTIL WRK-FIM-ARQUIVO = 'S'
+                   OR WRK-ID > WRK-CHECKPOINT-ID.
+
+       1010-LE-PROXIMO-REGISTRO.
+           READ EMPLOYEE-MASTER
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   MOVE EMP-ID TO WRK-ID
+                   MOVE EMP-NOME TO WRK-NOME
+                   MOVE EMP-SALARIO TO WRK-SALARIO
+                   MOVE EMP-MOEDA TO WRK-MOEDA
+                   IF WRK-MOEDA = SPACES
+                       MOVE "BRL" TO WRK-MOEDA
+                   END-IF
+                   MOVE EMP-CENTRO-CUSTO TO WRK-CENTRO-CUSTO
+                   IF WRK-CENTRO-CUSTO = SPACES
+                       MOVE "9999" TO WRK-CENTRO-CUSTO
+                   END-IF
+           END-READ.
+
+       1020-PULA-CHECKPOINT.
+           DISPLAY "REGISTRO JA PROCESSADO, PULANDO - ID " WRK-ID.
+           PERFORM 1010-LE-PROXIMO-REGISTRO.
+
+      *********** LE PONTO DE CONTROLE DE EXECUCAO ANTERIOR *************
+       1300-LE-CHECKPOINT.
+           MOVE ZEROS TO WRK-CHECKPOINT-ID.
+           MOVE ZEROS TO WRK-TOTAL-SALARIO.
+           OPEN INPUT CHECKPOINT-ARQUIVO.
+           IF WRK-STATUS-CHECKPOINT NOT = "35"
+               READ CHECKPOINT-ARQUIVO
+                   AT END
+                       MOVE ZEROS TO WRK-CHECKPOINT-ID
+                   NOT AT END
+                       MOVE CHK-ULTIMO-ID TO WRK-CHECKPOINT-ID
+                       IF CHK-ULTIMO-ID NOT = ZEROS
+                           MOVE CHK-TOTAL-SALARIO TO WRK-TOTAL-SALARIO
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-ARQUIVO
+           END-IF.
+           IF WRK-CHECKPOINT-ID NOT = ZEROS
+               DISPLAY "REINICIO A PARTIR DO EMPREGADO "
+                   WRK-CHECKPOINT-ID
+           END-IF.
+
+      *********** CARREGA TABELA DE AJUSTES RETROATIVOS (SE HOUVER) ****
+       1200-CARREGA-AJUSTES.
+           MOVE ZEROS TO WRK-QTD-AJUSTES.
+           OPEN INPUT AJUSTE-ARQUIVO.
+           IF WRK-STATUS-AJUSTE NOT = "35"
+               MOVE 'N' TO WRK-FIM-AJUSTE
+               PERFORM 1210-LE-AJUSTE
+               PERFORM 1220-ARMAZENA-AJUSTE
+                   UNTIL WRK-FIM-AJUSTE = 'S'
+               CLOSE AJUSTE-ARQUIVO
+           END-IF.
+
+       1210-LE-AJUSTE.
+           READ AJUSTE-ARQUIVO
+               AT END
+                   MOVE 'S' TO WRK-FIM-AJUSTE
+           END-READ.
+
+       1220-ARMAZENA-AJUSTE.
+           ADD 1 TO WRK-QTD-AJUSTES.
+           MOVE AJ-ID TO TAB-AJ-ID (WRK-QTD-AJUSTES).
+           IF AJ-SINAL = '-'
+               COMPUTE TAB-AJ-VALOR (WRK-QTD-AJUSTES) = AJ-VALOR * -1
+           ELSE
+               MOVE AJ-VALOR TO TAB-AJ-VALOR (WRK-QTD-AJUSTES)
+           END-IF.
+           PERFORM 1210-LE-AJUSTE.
+
+      *** CARREGA TABELA DE HORAS EXTRAS LANCADAS NO PERIODO (SE HOUVER)
+       1400-CARREGA-HORASEXTRAS.
+           MOVE ZEROS TO WRK-QTD-HORAEXTRA.
+           OPEN INPUT HORAEXTRA-ARQUIVO.
+           IF WRK-STATUS-HORAEXTRA NOT = "35"
+               MOVE 'N' TO WRK-FIM-HORAEXTRA
+               PERFORM 1410-LE-HORAEXTRA
+               PERFORM 1420-ARMAZENA-HORAEXTRA
+                   UNTIL WRK-FIM-HORAEXTRA = 'S'
+               CLOSE HORAEXTRA-ARQUIVO
+           END-IF.
+
+       1410-LE-HORAEXTRA.
+           READ HORAEXTRA-ARQUIVO
+               AT END
+                   MOVE 'S' TO WRK-FIM-HORAEXTRA
+           END-READ.
+
+       1420-ARMAZENA-HORAEXTRA.
+           ADD 1 TO WRK-QTD-HORAEXTRA.
+           MOVE HE-ID TO TAB-HE-ID (WRK-QTD-HORAEXTRA).
+           MOVE HE-HORAS TO TAB-HE-HORAS (WRK-QTD-HORAEXTRA).
+           PERFORM 1410-LE-HORAEXTRA.
+
       *************MOSTRA DADOS******************
-           DISPLAY WRK-NOME.
-           MOVE WRK-SALARIO TO WRK-SALARIO-ED.
-           DISPLAY WRK-SALARIO-ED.
-           STOP RUN.
+       2000-PROCESSA-EMPREGADO.
+           IF WRK-LINHAS-PAGINA >= WRK-MAX-LINHAS
+               PERFORM 3000-IMPRIME-CABECALHO
+           END-IF.
+           PERFORM 2400-VALIDA-EMPREGADO.
+           IF WRK-NOME-VALIDO NOT = 'S'
+               DISPLAY 'REGISTRO INVALIDO IGNORADO - ID ' WRK-ID
+               IF WRK-RETORNO < 4
+                   MOVE 4 TO WRK-RETORNO
+               END-IF
+           ELSE
+               PERFORM 2450-CALCULA-HORAS-EXTRAS
+               PERFORM 2500-CALCULA-DESCONTOS
+               PERFORM 2600-APLICA-AJUSTE
+               PERFORM 2900-FORMATA-LIQUIDO
+               DISPLAY WRK-NOME
+               MOVE WRK-SALARIO TO WRK-SALARIO-ED
+               DISPLAY "BRUTO " WRK-SALARIO-ED
+               DISPLAY "HORAS EXTRAS " WRK-HORAS-EXTRAS
+               DISPLAY "PAGTO HORA EXTRA " WRK-PAGTO-HORA-EXTRA
+               DISPLAY "INSS  " WRK-INSS
+               DISPLAY "IRRF  " WRK-IRRF
+               DISPLAY "LIQUIDO " WRK-LIQUIDO
+               DISPLAY "LIQUIDO AJUSTADO " WRK-LIQUIDO-AJUSTADO
+               MOVE WRK-NOME TO WRK-DET-NOME
+               MOVE WRK-SALARIO TO WRK-FMT-VALOR-ENTRADA
+               PERFORM 2960-FORMATA-VALOR-MOEDA
+               MOVE WRK-FMT-VALOR-TEXTO TO WRK-DET-SALARIO
+               MOVE WRK-PAGTO-HORA-EXTRA TO WRK-FMT-VALOR-ENTRADA
+               PERFORM 2960-FORMATA-VALOR-MOEDA
+               MOVE WRK-FMT-VALOR-TEXTO TO WRK-DET-HORA-EXTRA
+               MOVE WRK-INSS TO WRK-FMT-VALOR-ENTRADA
+               PERFORM 2960-FORMATA-VALOR-MOEDA
+               MOVE WRK-FMT-VALOR-TEXTO TO WRK-DET-INSS
+               MOVE WRK-IRRF TO WRK-FMT-VALOR-ENTRADA
+               PERFORM 2960-FORMATA-VALOR-MOEDA
+               MOVE WRK-FMT-VALOR-TEXTO TO WRK-DET-IRRF
+               MOVE WRK-LIQUIDO TO WRK-FMT-VALOR-ENTRADA
+               PERFORM 2960-FORMATA-VALOR-MOEDA
+               MOVE WRK-FMT-VALOR-TEXTO TO WRK-DET-LIQUIDO
+               MOVE WRK-LIQ-TEXTO TO WRK-DET-LIQ-AJUSTADO
+               WRITE LINHA-RELATORIO FROM WRK-LINHA-DETALHE
+               ADD 1 TO WRK-LINHAS-PAGINA
+      *** SO ENTRA NO TOTAL DE CONTROLE (EM BRL) QUEM E PAGO EM BRL -
+      *** SOMAR SALARIOS EM MOEDAS DIFERENTES DARIA UM TOTAL SEM SENTIDO
+               IF WRK-MOEDA = "BRL"
+                   ADD WRK-SALARIO TO WRK-TOTAL-SALARIO
+               END-IF
+               PERFORM 2700-GERA-REMESSA-CNAB
+               PERFORM 2750-GRAVA-RESUMO-GL
+               PERFORM 2800-GRAVA-HISTORICO-SALARIO
+               PERFORM 2850-GRAVA-CHECKPOINT
+           END-IF.
+           PERFORM 1000-LE-EMPREGADO.
+
+      *********** VALIDA NOME DO EMPREGADO (BRANCO OU SO NUMERICO) ******
+       2400-VALIDA-EMPREGADO.
+           MOVE 'S' TO WRK-NOME-VALIDO.
+           IF WRK-NOME = SPACES
+               MOVE 'N' TO WRK-NOME-VALIDO
+           ELSE
+               MOVE WRK-NOME TO WRK-NOME-TESTE
+               INSPECT WRK-NOME-TESTE
+                   CONVERTING SPACES TO ZEROS
+               IF WRK-NOME-TESTE IS NUMERIC
+                   MOVE 'N' TO WRK-NOME-VALIDO
+               END-IF
+           END-IF.
+
+      *********** GERA REGISTRO DE REMESSA CNAB240 DO LIQUIDO ***********
+       2700-GERA-REMESSA-CNAB.
+           ADD 1 TO WRK-NUM-SEQUENCIAL-CNAB.
+           MOVE WRK-NUM-SEQUENCIAL-CNAB TO CNAB-NUM-SEQUENCIAL.
+           MOVE WRK-ID TO CNAB-CODIGO-FAVORECIDO.
+           MOVE WRK-NOME TO CNAB-NOME-FAVORECIDO.
+           MOVE WRK-LIQUIDO-AJUSTADO TO CNAB-VALOR-PAGAMENTO.
+           WRITE LINHA-CNAB FROM WRK-REG-CNAB.
+           ADD 1 TO WRK-CNAB-QTD-DETALHE.
+           ADD WRK-LIQUIDO-AJUSTADO TO WRK-CNAB-VALOR-TOTAL.
+
+      *********** GRAVA REGISTROS 0/1 (HEADER DE ARQUIVO E DE LOTE) DO ***
+      *********** REMESSA CNAB240, UMA UNICA VEZ NO INICIO DA EXECUCAO **
+       2680-GRAVA-CNAB-HEADERS.
+           MOVE WRK-NOME-EMPRESA TO CNABH-EMPRESA.
+           MOVE WRK-DATA TO CNABH-DATA-GERACAO.
+           WRITE LINHA-CNAB FROM WRK-REG-CNAB-HDR-ARQ.
+           MOVE WRK-NOME-EMPRESA TO CNABL-EMPRESA.
+           WRITE LINHA-CNAB FROM WRK-REG-CNAB-HDR-LOTE.
+
+      *********** GRAVA REGISTROS 5/9 (TRAILER DE LOTE E DE ARQUIVO) DO *
+      *********** REMESSA CNAB240, UMA UNICA VEZ AO FINAL DA EXECUCAO ***
+       2690-GRAVA-CNAB-TRAILERS.
+           MOVE WRK-CNAB-QTD-DETALHE TO CNABT-QTD-REGISTROS.
+           MOVE WRK-CNAB-VALOR-TOTAL TO CNABT-VALOR-TOTAL.
+           WRITE LINHA-CNAB FROM WRK-REG-CNAB-TRL-LOTE.
+           COMPUTE CNABA-QTD-REGISTROS = WRK-CNAB-QTD-DETALHE + 4.
+           WRITE LINHA-CNAB FROM WRK-REG-CNAB-TRL-ARQ.
+
+      *********** GRAVA PONTO DE CONTROLE APOS EMPREGADO PROCESSADO *****
+       2850-GRAVA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-ARQUIVO.
+           MOVE WRK-ID TO CHK-ULTIMO-ID.
+           MOVE WRK-TOTAL-SALARIO TO CHK-TOTAL-SALARIO.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-ARQUIVO.
+
+      *** GRAVA RESUMO DA FOLHA PARA CONCILIACAO COM A CONTABILIDADE ****
+       2750-GRAVA-RESUMO-GL.
+           MOVE WRK-ID TO RESUMO-ID.
+           MOVE WRK-NOME TO RESUMO-NOME.
+           MOVE WRK-CENTRO-CUSTO TO RESUMO-CENTRO-CUSTO.
+           MOVE WRK-SALARIO-BRUTO-TOTAL TO RESUMO-BRUTO.
+           COMPUTE WRK-TOTAL-DESCONTOS = WRK-INSS + WRK-IRRF.
+           MOVE WRK-TOTAL-DESCONTOS TO RESUMO-DESCONTOS.
+           MOVE WRK-LIQUIDO-AJUSTADO TO RESUMO-LIQUIDO.
+           WRITE LINHA-RESUMO FROM WRK-REG-RESUMO.
+
+      *********** GRAVA HISTORICO DE SALARIOS DO EMPREGADO **************
+       2800-GRAVA-HISTORICO-SALARIO.
+           MOVE WRK-ID TO HIST-ID.
+           MOVE WRK-ANO TO HIST-ANO.
+           MOVE WRK-MES TO HIST-MES.
+           MOVE WRK-DIA TO HIST-DIA.
+           MOVE WRK-SALARIO-BRUTO-TOTAL TO HIST-SALARIO-BRUTO.
+           MOVE WRK-LIQUIDO-AJUSTADO TO HIST-LIQUIDO.
+           WRITE LINHA-HISTORICO FROM WRK-REG-HISTORICO.
+
+      *** CALCULA O PAGAMENTO DE HORAS EXTRAS (ADICIONAL DE 50% SOBRE AS
+      *** HORAS QUE EXCEDEREM 44 NA SEMANA - HORASEXTRAS.DAT TRAZ O TOTAL
+      *** DE HORAS TRABALHADAS NA SEMANA, NAO SO O EXCEDENTE ************
+       2450-CALCULA-HORAS-EXTRAS.
+           MOVE ZEROS TO WRK-HORAS-SEMANA.
+           MOVE ZEROS TO WRK-HORAS-EXTRAS.
+           MOVE 'N' TO WRK-HORAEXTRA-ENCONTRADA.
+           PERFORM 2460-BUSCA-HORAEXTRA
+               VARYING WRK-IDX-HE FROM 1 BY 1
+               UNTIL WRK-IDX-HE > WRK-QTD-HORAEXTRA
+                   OR WRK-HORAEXTRA-ENCONTRADA = 'S'.
+           IF WRK-HORAS-SEMANA > 44
+               COMPUTE WRK-HORAS-EXTRAS = WRK-HORAS-SEMANA - 44
+           ELSE
+               MOVE ZEROS TO WRK-HORAS-EXTRAS
+           END-IF.
+           COMPUTE WRK-VALOR-HORA = WRK-SALARIO / 220.
+           COMPUTE WRK-VALOR-HORA-EXTRA = WRK-VALOR-HORA * 1,5.
+           COMPUTE WRK-PAGTO-HORA-EXTRA =
+               WRK-HORAS-EXTRAS * WRK-VALOR-HORA-EXTRA.
+           COMPUTE WRK-SALARIO-BRUTO-TOTAL =
+               WRK-SALARIO + WRK-PAGTO-HORA-EXTRA.
+
+       2460-BUSCA-HORAEXTRA.
+           IF TAB-HE-ID (WRK-IDX-HE) = WRK-ID
+               MOVE TAB-HE-HORAS (WRK-IDX-HE) TO WRK-HORAS-SEMANA
+               MOVE 'S' TO WRK-HORAEXTRA-ENCONTRADA
+           END-IF.
+
+      *********** DESCONTOS DE INSS E IRRF (FAIXAS PROGRESSIVAS) ********
+      *** INCIDEM SOBRE O BRUTO TOTAL (SALARIO + HORAS EXTRAS) **********
+      *** INSS/IRRF SAO ENCARGOS DA FOLHA DOMESTICA (BRL) - O EXPATRIADO
+      *** PAGO DIRETO EM USD/EUR NAO TEM RETENCAO POR ESTA FOLHA ********
+       2500-CALCULA-DESCONTOS.
+           IF WRK-MOEDA NOT = "BRL"
+               MOVE ZEROS TO WRK-INSS
+               MOVE ZEROS TO WRK-IRRF
+           ELSE
+               EVALUATE TRUE
+                   WHEN WRK-SALARIO-BRUTO-TOTAL <= 1500,00
+                       COMPUTE WRK-INSS = WRK-SALARIO-BRUTO-TOTAL * 0,075
+                   WHEN WRK-SALARIO-BRUTO-TOTAL <= 3000,00
+                       COMPUTE WRK-INSS = WRK-SALARIO-BRUTO-TOTAL * 0,09
+                   WHEN OTHER
+                       COMPUTE WRK-INSS = WRK-SALARIO-BRUTO-TOTAL * 0,12
+               END-EVALUATE
+               COMPUTE WRK-BASE-IRRF =
+                   WRK-SALARIO-BRUTO-TOTAL - WRK-INSS
+               EVALUATE TRUE
+                   WHEN WRK-BASE-IRRF <= 2000,00
+                       MOVE ZEROS TO WRK-IRRF
+                   WHEN WRK-BASE-IRRF <= 4000,00
+                       COMPUTE WRK-IRRF = WRK-BASE-IRRF * 0,15
+                   WHEN OTHER
+                       COMPUTE WRK-IRRF = WRK-BASE-IRRF * 0,275
+               END-EVALUATE
+           END-IF.
+           COMPUTE WRK-LIQUIDO =
+               WRK-SALARIO-BRUTO-TOTAL - WRK-INSS - WRK-IRRF.
+
+      *** APLICA AJUSTE RETROATIVO (POSITIVO OU NEGATIVO) SOBRE O LIQUIDO
+       2600-APLICA-AJUSTE.
+           MOVE ZEROS TO WRK-AJUSTE-VALOR.
+           MOVE 'N' TO WRK-AJUSTE-ENCONTRADO.
+           PERFORM 2650-BUSCA-AJUSTE
+               VARYING WRK-IDX-AJ FROM 1 BY 1
+               UNTIL WRK-IDX-AJ > WRK-QTD-AJUSTES
+                   OR WRK-AJUSTE-ENCONTRADO = 'S'.
+           COMPUTE WRK-LIQUIDO-AJUSTADO = WRK-LIQUIDO + WRK-AJUSTE-VALOR.
+
+       2650-BUSCA-AJUSTE.
+           IF TAB-AJ-ID (WRK-IDX-AJ) = WRK-ID
+               MOVE TAB-AJ-VALOR (WRK-IDX-AJ) TO WRK-AJUSTE-VALOR
+               MOVE 'S' TO WRK-AJUSTE-ENCONTRADO
+           END-IF.
+
+      *** FORMATA O LIQUIDO EM BRL (VIRGULA) OU USD/EUR (PONTO) *********
+       2900-FORMATA-LIQUIDO.
+           MOVE SPACES TO WRK-LIQ-TEXTO.
+           EVALUATE WRK-MOEDA
+               WHEN "USD"
+                   MOVE "US$" TO WRK-MOEDA-SIMBOLO
+                   PERFORM 2950-FORMATA-LIQUIDO-INTL
+               WHEN "EUR"
+                   MOVE "EUR" TO WRK-MOEDA-SIMBOLO
+                   PERFORM 2950-FORMATA-LIQUIDO-INTL
+               WHEN OTHER
+                   MOVE WRK-LIQUIDO-AJUSTADO TO WRK-LIQ-ED-BRL
+                   MOVE WRK-LIQ-ED-BRL TO WRK-LIQ-TEXTO
+           END-EVALUATE.
+
+      *** MONTA O LIQUIDO NO FORMATO INTERNACIONAL (PONTO DECIMAL) ******
+       2950-FORMATA-LIQUIDO-INTL.
+           MOVE 'N' TO WRK-LIQ-NEGATIVO.
+           IF WRK-LIQUIDO-AJUSTADO < 0
+               MOVE 'S' TO WRK-LIQ-NEGATIVO
+               COMPUTE WRK-LIQ-ABS = WRK-LIQUIDO-AJUSTADO * -1
+           ELSE
+               MOVE WRK-LIQUIDO-AJUSTADO TO WRK-LIQ-ABS
+           END-IF.
+           MOVE WRK-LIQ-ABS TO WRK-LIQ-INT.
+           COMPUTE WRK-LIQ-CENT = (WRK-LIQ-ABS - WRK-LIQ-INT) * 100.
+           COMPUTE WRK-LIQ-MILHAR = WRK-LIQ-INT / 1000.
+           COMPUTE WRK-LIQ-RESTO = WRK-LIQ-INT - (WRK-LIQ-MILHAR * 1000).
+           IF WRK-LIQ-NEGATIVO = 'S'
+               MOVE "-" TO WRK-LIQ-SINAL-TXT
+           ELSE
+               MOVE SPACE TO WRK-LIQ-SINAL-TXT
+           END-IF.
+           IF WRK-LIQ-MILHAR = 0
+               STRING WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WRK-LIQ-SINAL-TXT DELIMITED BY SIZE
+                   WRK-LIQ-RESTO DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   WRK-LIQ-CENT DELIMITED BY SIZE
+                   INTO WRK-LIQ-TEXTO
+           ELSE
+               EVALUATE TRUE
+                   WHEN WRK-LIQ-MILHAR < 10
+                       MOVE 1 TO WRK-LIQ-NDIG
+                   WHEN WRK-LIQ-MILHAR < 100
+                       MOVE 2 TO WRK-LIQ-NDIG
+                   WHEN WRK-LIQ-MILHAR < 1000
+                       MOVE 3 TO WRK-LIQ-NDIG
+                   WHEN OTHER
+                       MOVE 4 TO WRK-LIQ-NDIG
+               END-EVALUATE
+               STRING WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WRK-LIQ-SINAL-TXT DELIMITED BY SIZE
+                   WRK-LIQ-MILHAR (5 - WRK-LIQ-NDIG : WRK-LIQ-NDIG)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WRK-LIQ-RESTO DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   WRK-LIQ-CENT DELIMITED BY SIZE
+                   INTO WRK-LIQ-TEXTO
+           END-IF.
+
+      *** FORMATA UM VALOR SEM SINAL EM BRL (VIRGULA) OU USD/EUR ********
+      *** (PONTO) - USADO PARA SALARIO, HORA EXTRA, INSS, IRRF E LIQUIDO
+       2960-FORMATA-VALOR-MOEDA.
+           MOVE SPACES TO WRK-FMT-VALOR-TEXTO.
+           EVALUATE WRK-MOEDA
+               WHEN "USD"
+                   MOVE "US$" TO WRK-MOEDA-SIMBOLO
+                   PERFORM 2970-FORMATA-VALOR-INTL
+               WHEN "EUR"
+                   MOVE "EUR" TO WRK-MOEDA-SIMBOLO
+                   PERFORM 2970-FORMATA-VALOR-INTL
+               WHEN OTHER
+                   MOVE WRK-FMT-VALOR-ENTRADA TO WRK-FMT-ED-BRL
+                   MOVE WRK-FMT-ED-BRL TO WRK-FMT-VALOR-TEXTO
+           END-EVALUATE.
+
+      *** MONTA O VALOR NO FORMATO INTERNACIONAL (PONTO DECIMAL) ********
+       2970-FORMATA-VALOR-INTL.
+           MOVE WRK-FMT-VALOR-ENTRADA TO WRK-FMT-INT.
+           COMPUTE WRK-FMT-CENT =
+               (WRK-FMT-VALOR-ENTRADA - WRK-FMT-INT) * 100.
+           COMPUTE WRK-FMT-MILHAR = WRK-FMT-INT / 1000.
+           COMPUTE WRK-FMT-RESTO = WRK-FMT-INT - (WRK-FMT-MILHAR * 1000).
+           IF WRK-FMT-MILHAR = 0
+               STRING WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WRK-FMT-RESTO DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   WRK-FMT-CENT DELIMITED BY SIZE
+                   INTO WRK-FMT-VALOR-TEXTO
+           ELSE
+               EVALUATE TRUE
+                   WHEN WRK-FMT-MILHAR < 10
+                       MOVE 1 TO WRK-FMT-NDIG
+                   WHEN WRK-FMT-MILHAR < 100
+                       MOVE 2 TO WRK-FMT-NDIG
+                   WHEN WRK-FMT-MILHAR < 1000
+                       MOVE 3 TO WRK-FMT-NDIG
+                   WHEN OTHER
+                       MOVE 4 TO WRK-FMT-NDIG
+               END-EVALUATE
+               STRING WRK-MOEDA-SIMBOLO DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WRK-FMT-MILHAR (5 - WRK-FMT-NDIG : WRK-FMT-NDIG)
+                       DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WRK-FMT-RESTO DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+                   WRK-FMT-CENT DELIMITED BY SIZE
+                   INTO WRK-FMT-VALOR-TEXTO
+           END-IF.
+
+       3000-IMPRIME-CABECALHO.
+           ADD 1 TO WRK-PAGINA.
+           MOVE WRK-PAGINA TO WRK-CAB-PAGINA.
+           MOVE WRK-DIA TO WRK-CAB-DIA.
+           MOVE WRK-MES TO WRK-CAB-MES.
+           MOVE WRK-ANO TO WRK-CAB-ANO.
+           PERFORM 3600-CALCULA-CALENDARIO.
+           MOVE WRK-CAL-DIA-SEMANA-NOME TO WRK-CAB-DIA-SEMANA.
+           MOVE WRK-CAL-PERIODO-FISCAL TO WRK-CAB-PERIODO.
+           WRITE LINHA-RELATORIO FROM WRK-CABECALHO-1.
+           WRITE LINHA-RELATORIO FROM WRK-CABECALHO-1B.
+           WRITE LINHA-RELATORIO FROM WRK-CABECALHO-2.
+           WRITE LINHA-RELATORIO FROM WRK-CABECALHO-3.
+           MOVE ZEROS TO WRK-LINHAS-PAGINA.
+
+      *********** DERIVA DIA DA SEMANA (CONGRUENCIA DE ZELLER) **********
+       3600-CALCULA-CALENDARIO.
+           IF WRK-MES < 3
+               COMPUTE WRK-CAL-M = WRK-MES + 12
+               COMPUTE WRK-CAL-Y = WRK-ANO - 1
+           ELSE
+               MOVE WRK-MES TO WRK-CAL-M
+               MOVE WRK-ANO TO WRK-CAL-Y
+           END-IF.
+           COMPUTE WRK-CAL-J = WRK-CAL-Y / 100.
+           COMPUTE WRK-CAL-K = WRK-CAL-Y - (WRK-CAL-J * 100).
+           COMPUTE WRK-CAL-TERM1 = (13 * (WRK-CAL-M + 1)) / 5.
+           COMPUTE WRK-CAL-SOMA = WRK-DIA + WRK-CAL-TERM1 + WRK-CAL-K
+               + (WRK-CAL-K / 4) + (WRK-CAL-J / 4) + (5 * WRK-CAL-J).
+           COMPUTE WRK-CAL-QUOC = WRK-CAL-SOMA / 7.
+           COMPUTE WRK-CAL-H = WRK-CAL-SOMA - (WRK-CAL-QUOC * 7).
+           EVALUATE WRK-CAL-H
+               WHEN 0
+                   MOVE "SABADO" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 1
+                   MOVE "DOMINGO" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 2
+                   MOVE "SEGUNDA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 3
+                   MOVE "TERCA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 4
+                   MOVE "QUARTA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN 5
+                   MOVE "QUINTA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+               WHEN OTHER
+                   MOVE "SEXTA-FEIRA" TO WRK-CAL-DIA-SEMANA-NOME
+           END-EVALUATE.
+           MOVE WRK-MES TO WRK-CAL-PERIODO-FISCAL.
+
+       4000-IMPRIME-TOTAL.
+           MOVE WRK-TOTAL-SALARIO TO WRK-TOT-SALARIO.
+           WRITE LINHA-RELATORIO FROM WRK-LINHA-TOTAL.
+           DISPLAY "TOTAL DE CONTROLE " WRK-TOT-SALARIO.
+
+      *********** LIMPA O PONTO DE CONTROLE APOS LOTE COMPLETO **********
+       4500-LIMPA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-ARQUIVO.
+           MOVE ZEROS TO CHK-ULTIMO-ID.
+           MOVE ZEROS TO CHK-TOTAL-SALARIO.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-ARQUIVO.
