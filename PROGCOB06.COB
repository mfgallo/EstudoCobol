@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB06.
+
+      *********************************************************************
+      *AREA DE REMARKS
+      *AUTHOR = Mauricio Gallo Fausto Jr
+      *OBJETIVO: MENU PRINCIPAL QUE CHAMA OS UTILITARIOS PROGCOB02 A
+      * PROGCOB05 COMO SUBPROGRAMAS, EVITANDO A EXECUCAO SEPARADA DE
+      * CADA UM DELES
+      *********************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WRK-OPCAO PIC 9(01) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       0000-INICIO.
+           PERFORM 1000-EXIBE-MENU
+               UNTIL WRK-OPCAO = 9.
+           GOBACK.
+
+       1000-EXIBE-MENU.
+           DISPLAY '============================================='.
+           DISPLAY 'MENU PRINCIPAL'.
+           DISPLAY '1 - ADMISSAO DE EMPREGADO (PROGCOB02)'.
+           DISPLAY '2 - DATA DO SISTEMA (PROGCOB03)'.
+           DISPLAY '3 - FOLHA DE PAGAMENTO (PROGCOB04)'.
+           DISPLAY '4 - OPERACOES ARITMETICAS (PROGCOB05)'.
+           DISPLAY '9 - SAIR'.
+           DISPLAY '============================================='.
+           ACCEPT WRK-OPCAO FROM CONSOLE.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'PROGCOB02'
+                   CANCEL 'PROGCOB02'
+               WHEN 2
+                   CALL 'PROGCOB03'
+                   CANCEL 'PROGCOB03'
+               WHEN 3
+                   CALL 'PROGCOB04'
+                   CANCEL 'PROGCOB04'
+               WHEN 4
+                   CALL 'PROGCOB05'
+                   CANCEL 'PROGCOB05'
+               WHEN 9
+                   DISPLAY 'ENCERRANDO...'
+               WHEN OTHER
+                   DISPLAY 'OPCAO INVALIDA'
+           END-EVALUATE.
