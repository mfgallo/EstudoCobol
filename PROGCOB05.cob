@@ -5,36 +5,251 @@
       *AREA DE REMARKS
       *AUTHOR = Mauricio Gallo Fausto Jr
       *OBJETIVO: RECEBER E IMPRIMIR UMA STRING
+      *MODIFICACAO: LER ARQUIVO DE TRANSACOES EM LOTE (PARES NUM1/NUM2)
+      * E GRAVAR UM RESULTADO POR PAR, MAIS O TOTAL GERAL DO LOTE
+      *MODIFICACAO: TRATAR DIVISAO POR ZERO SEM INTERROMPER O LOTE,
+      * GRAVANDO O PAR COM PROBLEMA NO ARQUIVO DE EXCECOES
+      *MODIFICACAO: RECONCILIAR QUOCIENTE*DIVISOR+RESTO CONTRA O
+      * DIVIDENDO E SINALIZAR DIVERGENCIAS NO RELATORIO DE CONTROLE
+      *MODIFICACAO: GRAVAR TRILHA DE AUDITORIA (OPERADOR, INICIO E FIM
+      * DA EXECUCAO) NO ARQUIVO COMPARTILHADO DE AUDITORIA
+      *MODIFICACAO: DEVOLVER CODIGO DE RETORNO NAO-ZERO AO SISTEMA
+      * OPERACIONAL QUANDO HOUVER EXCECAO OU DIVERGENCIA DE
+      * RECONCILIACAO, PARA CONTROLE DE PASSOS EM JCL
       *********************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACAO-ARQUIVO ASSIGN TO "DATA/TRANSACOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-TRANSACAO.
+           SELECT RESULTADO-ARQUIVO ASSIGN TO "DATA/RESULTADOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-RESULTADO.
+           SELECT EXCECAO-ARQUIVO ASSIGN TO "DATA/EXCECOES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-EXCECAO.
+           SELECT CONTROLE-ARQUIVO ASSIGN TO "DATA/CONTROLE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-CONTROLE.
+           SELECT AUDITORIA-ARQUIVO ASSIGN TO "DATA/AUDITORIA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-AUDITORIA.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACAO-ARQUIVO.
+       01 TRANSACAO-RECORD.
+           02 TRANS-NUM1 PIC 9(02).
+           02 TRANS-NUM2 PIC 9(02).
+       FD  RESULTADO-ARQUIVO.
+       01 LINHA-RESULTADO PIC X(60).
+       FD  EXCECAO-ARQUIVO.
+       01 LINHA-EXCECAO PIC X(40).
+       FD  CONTROLE-ARQUIVO.
+       01 LINHA-CONTROLE PIC X(50).
+       FD  AUDITORIA-ARQUIVO.
+       01 LINHA-AUDITORIA PIC X(50).
        WORKING-STORAGE SECTION.
+       77 WRK-STATUS-AUDITORIA PIC X(02) VALUE "00".
+       77 WRK-STATUS-TRANSACAO PIC X(02) VALUE "00".
+       77 WRK-STATUS-RESULTADO PIC X(02) VALUE "00".
+       77 WRK-STATUS-EXCECAO PIC X(02) VALUE "00".
+       77 WRK-STATUS-CONTROLE PIC X(02) VALUE "00".
+       77 WRK-OPERADOR PIC X(08) VALUE SPACES.
+       COPY CBAUDIT.
+       01 WRK-AUD-TIMESTAMP.
+           02 WRK-AUD-DATA-INICIO PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-HORA-INICIO PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-DATA-FIM PIC 9(08) VALUE ZEROS.
+           02 WRK-AUD-HORA-FIM PIC 9(08) VALUE ZEROS.
        77 WRK-NUM1 PIC 9(02) VALUE ZEROS.
        77 WRK-NUM2 PIC 9(02) VALUE ZEROS.
        77 WRK-RESUL PIC 9(04) VALUE ZEROS.
        77 WRK-RESTO PIC 9(02) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO PIC X VALUE 'N'.
+       77 WRK-DIVISAO-ERRO PIC X VALUE 'N'.
+       77 WRK-TOTAL-GERAL PIC 9(06) VALUE ZEROS.
+       77 WRK-SOMA PIC 9(04) VALUE ZEROS.
+       77 WRK-DIV-RESUL PIC 9(04) VALUE ZEROS.
+       77 WRK-DIV-RESTO PIC 9(02) VALUE ZEROS.
+       77 WRK-RECONCILIA PIC 9(04) VALUE ZEROS.
+       77 WRK-RETORNO PIC 9(02) VALUE ZEROS.
+       01 WRK-LINHA-DETALHE.
+           02 WRK-DET-NUM1 PIC ZZ9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 WRK-DET-NUM2 PIC ZZ9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 WRK-DET-SOMA-LIT PIC X(05) VALUE "SOMA".
+           02 WRK-DET-RESUL PIC ZZZ9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 WRK-DET-MEDIA-LIT PIC X(06) VALUE "MEDIA".
+           02 WRK-DET-MEDIA PIC ZZZ9.
+       01 WRK-LINHA-TOTAL-GERAL.
+           02 WRK-TOT-LIT PIC X(12) VALUE "TOTAL GERAL".
+           02 WRK-TOT-GERAL PIC ZZZZZ9.
+       01 WRK-REG-EXCECAO.
+           02 EXC-NUM1 PIC ZZ9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 EXC-NUM2 PIC ZZ9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 EXC-CODIGO PIC X(04) VALUE SPACES.
+           02 EXC-DESCRICAO PIC X(20) VALUE SPACES.
+       01 WRK-REG-CONTROLE.
+           02 CTL-NUM1 PIC ZZ9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 CTL-NUM2 PIC ZZ9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 CTL-QUOCIENTE PIC ZZZ9.
+           02 FILLER PIC X(01) VALUE SPACES.
+           02 CTL-RESTO PIC Z9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 CTL-RECONCILIA PIC ZZZ9.
+           02 FILLER PIC X(02) VALUE SPACES.
+           02 CTL-SITUACAO PIC X(10) VALUE SPACES.
        PROCEDURE DIVISION.
-           ACCEPT WRK-NUM1 FROM CONSOLE.
-           ACCEPT WRK-NUM2 FROM CONSOLE.
+       0000-INICIO.
+           PERFORM 0100-INICIA-AUDITORIA.
+           OPEN INPUT TRANSACAO-ARQUIVO.
+           IF WRK-STATUS-TRANSACAO NOT = "00"
+               DISPLAY "TRANSACAO-ARQUIVO NAO PODE SER ABERTO - STATUS "
+                   WRK-STATUS-TRANSACAO
+               MOVE 16 TO WRK-RETORNO
+           ELSE
+               OPEN OUTPUT RESULTADO-ARQUIVO
+               OPEN OUTPUT EXCECAO-ARQUIVO
+               OPEN OUTPUT CONTROLE-ARQUIVO
+               PERFORM 1000-LE-TRANSACAO
+               PERFORM 2000-PROCESSA-TRANSACAO
+                   UNTIL WRK-FIM-ARQUIVO = 'S'
+               PERFORM 5000-GRAVA-TOTAL-GERAL
+               PERFORM 8000-GRAVA-AUDITORIA
+               CLOSE TRANSACAO-ARQUIVO
+               CLOSE RESULTADO-ARQUIVO
+               CLOSE EXCECAO-ARQUIVO
+               CLOSE CONTROLE-ARQUIVO
+           END-IF.
+           MOVE WRK-RETORNO TO RETURN-CODE.
+           GOBACK.
+
+      *********** CAPTURA OPERADOR E HORARIO DE INICIO DA EXECUCAO ******
+       0100-INICIA-AUDITORIA.
+           DISPLAY "USER" UPON ENVIRONMENT-NAME.
+           ACCEPT WRK-OPERADOR FROM ENVIRONMENT-VALUE.
+           ACCEPT WRK-AUD-DATA-INICIO FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA-INICIO FROM TIME.
+
+      *********** GRAVA REGISTRO DE AUDITORIA AO FIM DA EXECUCAO ********
+       8000-GRAVA-AUDITORIA.
+           ACCEPT WRK-AUD-DATA-FIM FROM DATE YYYYMMDD.
+           ACCEPT WRK-AUD-HORA-FIM FROM TIME.
+           OPEN EXTEND AUDITORIA-ARQUIVO.
+           IF WRK-STATUS-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA-ARQUIVO
+               CLOSE AUDITORIA-ARQUIVO
+               OPEN EXTEND AUDITORIA-ARQUIVO
+           END-IF.
+           MOVE "PROGCOB05" TO AUD-PROGRAMA.
+           MOVE WRK-OPERADOR TO AUD-OPERADOR.
+           MOVE WRK-AUD-DATA-INICIO TO AUD-DATA-INICIO.
+           MOVE WRK-AUD-HORA-INICIO TO AUD-HORA-INICIO.
+           MOVE WRK-AUD-DATA-FIM TO AUD-DATA-FIM.
+           MOVE WRK-AUD-HORA-FIM TO AUD-HORA-FIM.
+           WRITE LINHA-AUDITORIA FROM WRK-REG-AUDITORIA.
+           CLOSE AUDITORIA-ARQUIVO.
+
+       1000-LE-TRANSACAO.
+           READ TRANSACAO-ARQUIVO
+               AT END
+                   MOVE 'S' TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   MOVE TRANS-NUM1 TO WRK-NUM1
+                   MOVE TRANS-NUM2 TO WRK-NUM2
+           END-READ.
+
+       2000-PROCESSA-TRANSACAO.
            DISPLAY '=================='.
            DISPLAY WRK-NUM1.
            DISPLAY WRK-NUM2.
       ******************* SOMA ***************************
+           MOVE ZEROS TO WRK-RESUL.
            ADD WRK-NUM1 WRK-NUM2 TO WRK-RESUL.
-            DISPLAY 'SOMA ' WRK-RESUL.
+           DISPLAY 'SOMA ' WRK-RESUL.
+           MOVE WRK-RESUL TO WRK-SOMA.
+           ADD WRK-SOMA TO WRK-TOTAL-GERAL.
       ******************* SUBTRACAO **********************
            SUBTRACT WRK-NUM1 FROM WRK-NUM2 GIVING WRK-RESUL.
-            DISPLAY 'SUBTRACAO ' WRK-RESUL.
-
+           DISPLAY 'SUBTRACAO ' WRK-RESUL.
       ******************* DIVISAO **********************
-           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
-             REMAINDER WRK-RESTO.
-            DISPLAY 'DIVISAO ' WRK-RESUL.
-            DISPLAY 'RESTO ' WRK-RESUL.
-      ******************* MULTIPLICA��O **********************
+           PERFORM 3000-CALCULA-DIVISAO.
+      ******************* MULTIPLICACAO **********************
            MULTIPLY WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL.
-            DISPLAY 'MULTIPLICACAO ' WRK-RESUL.
+           DISPLAY 'MULTIPLICACAO ' WRK-RESUL.
       ******************* COMPUTE **********************
            COMPUTE WRK-RESUL = (WRK-NUM1 + WRK-NUM2) / 2.
-            DISPLAY 'MEDIA ' WRK-RESUL.
-           STOP RUN.
+           DISPLAY 'MEDIA ' WRK-RESUL.
+           PERFORM 4000-GRAVA-RESULTADO.
+           PERFORM 1000-LE-TRANSACAO.
+
+       3000-CALCULA-DIVISAO.
+           MOVE 'N' TO WRK-DIVISAO-ERRO.
+           DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL
+               REMAINDER WRK-RESTO
+               ON SIZE ERROR
+                   MOVE ZEROS TO WRK-RESUL
+                   MOVE ZEROS TO WRK-RESTO
+                   MOVE 'S' TO WRK-DIVISAO-ERRO
+                   PERFORM 3500-GRAVA-EXCECAO-DIVISAO
+           END-DIVIDE.
+           DISPLAY 'DIVISAO ' WRK-RESUL.
+           DISPLAY 'RESTO ' WRK-RESTO.
+           MOVE WRK-RESUL TO WRK-DIV-RESUL.
+           MOVE WRK-RESTO TO WRK-DIV-RESTO.
+      *** DIVIDENDO/DIVISOR JA GRAVADOS NA EXCECAO ACIMA - RECONCILIAR UM
+      *** RESULTADO ZERADO DE PROPOSITO SO PRODUZIRIA UM FALSO DIVERGENTE
+           IF WRK-DIVISAO-ERRO = 'N'
+               PERFORM 3700-RECONCILIA-DIVISAO
+           END-IF.
+
+       3500-GRAVA-EXCECAO-DIVISAO.
+           DISPLAY 'EXCECAO: DIVISAO POR ZERO'.
+           MOVE WRK-NUM1 TO EXC-NUM1.
+           MOVE WRK-NUM2 TO EXC-NUM2.
+           MOVE "DIV0" TO EXC-CODIGO.
+           MOVE "DIVISAO POR ZERO" TO EXC-DESCRICAO.
+           WRITE LINHA-EXCECAO FROM WRK-REG-EXCECAO.
+           IF WRK-RETORNO < 4
+               MOVE 4 TO WRK-RETORNO
+           END-IF.
+
+      *** CONFERE SE QUOCIENTE*DIVISOR+RESTO RECOMPOE O DIVIDENDO ********
+       3700-RECONCILIA-DIVISAO.
+           COMPUTE WRK-RECONCILIA = (WRK-DIV-RESUL * WRK-NUM2)
+               + WRK-DIV-RESTO.
+           MOVE WRK-NUM1 TO CTL-NUM1.
+           MOVE WRK-NUM2 TO CTL-NUM2.
+           MOVE WRK-DIV-RESUL TO CTL-QUOCIENTE.
+           MOVE WRK-DIV-RESTO TO CTL-RESTO.
+           MOVE WRK-RECONCILIA TO CTL-RECONCILIA.
+           IF WRK-RECONCILIA = WRK-NUM1
+               MOVE "OK" TO CTL-SITUACAO
+           ELSE
+               MOVE "DIVERGENTE" TO CTL-SITUACAO
+               DISPLAY 'RECONCILIACAO DIVERGENTE PARA ' WRK-NUM1
+                   '/' WRK-NUM2
+               IF WRK-RETORNO < 8
+                   MOVE 8 TO WRK-RETORNO
+               END-IF
+           END-IF.
+           WRITE LINHA-CONTROLE FROM WRK-REG-CONTROLE.
+
+       4000-GRAVA-RESULTADO.
+           MOVE WRK-NUM1 TO WRK-DET-NUM1.
+           MOVE WRK-NUM2 TO WRK-DET-NUM2.
+           MOVE WRK-SOMA TO WRK-DET-RESUL.
+           COMPUTE WRK-DET-MEDIA = (WRK-NUM1 + WRK-NUM2) / 2.
+           WRITE LINHA-RESULTADO FROM WRK-LINHA-DETALHE.
+
+       5000-GRAVA-TOTAL-GERAL.
+           MOVE WRK-TOTAL-GERAL TO WRK-TOT-GERAL.
+           WRITE LINHA-RESULTADO FROM WRK-LINHA-TOTAL-GERAL.
+           DISPLAY 'TOTAL GERAL ' WRK-TOTAL-GERAL.
